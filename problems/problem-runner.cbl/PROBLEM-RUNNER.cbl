@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROBLEM-RUNNER.
+*> Reads one control card per program to run from RUNCARDS: columns
+*> 1-30 hold the program name (compiled and available on PATH under
+*> that same name), columns 31-80 hold the parameters to pass it,
+*> exactly as they'd be typed after the program name on a command
+*> line, columns 81-88 hold the run-date this step is submitted for
+*> (defaults to today when left blank), and columns 89-98 hold the
+*> requestor-id to carry through into the step's audit line. One line
+*> per step; blank lines are skipped. See BPARMWS for the shared
+*> record layout.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "RUNCARDS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS card-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+       01 CONTROL-CARD-REC PIC X(98).
+
+       WORKING-STORAGE SECTION.
+       COPY BPARMWS.
+       01 card-status PIC XX.
+       01 shell-command PIC X(90).
+       01 step-count PIC 9(4) BINARY VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       00-MAIN SECTION.
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF card-status = "35" THEN
+                DISPLAY "PROBLEM-RUNNER: RUNCARDS CONTROL-CARD FILE "
+                        "NOT FOUND"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+           PERFORM UNTIL card-status = "10"
+               READ CONTROL-CARD-FILE
+                   AT END MOVE "10" TO card-status
+                   NOT AT END PERFORM 01-RUN-STEP
+               END-READ
+           END-PERFORM.
+
+           CLOSE CONTROL-CARD-FILE.
+           DISPLAY "PROBLEM-RUNNER: " step-count " STEP(S) COMPLETE".
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       01-RUN-STEP SECTION.
+           MOVE CONTROL-CARD-REC TO BATCH-PARM-RECORD.
+
+           IF BP-PROBLEM-ID = SPACES THEN
+                GO TO 01-RUN-STEP-EXIT
+           END-IF.
+
+           IF BP-RUN-DATE = SPACES THEN
+                MOVE FUNCTION CURRENT-DATE(1:8) TO BP-RUN-DATE
+           END-IF.
+
+           MOVE SPACES TO shell-command.
+           STRING FUNCTION TRIM(BP-PROBLEM-ID) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(BP-PARM-VALUE) DELIMITED BY SIZE
+                  INTO shell-command.
+
+           ADD 1 TO step-count.
+           DISPLAY "PROBLEM-RUNNER: STEP " step-count
+                   " -- " FUNCTION TRIM(shell-command)
+                   " (REQUESTOR: " FUNCTION TRIM(BP-REQUESTOR-ID)
+                   ", RUN-DATE: " BP-RUN-DATE ")".
+           CALL "SYSTEM" USING shell-command.
+
+       01-RUN-STEP-EXIT.
+           EXIT.
+
+       END PROGRAM PROBLEM-RUNNER.
