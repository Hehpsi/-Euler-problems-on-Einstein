@@ -1,22 +1,125 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARRANGED-PROB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRACE-FILE ASSIGN TO "PROBTRACE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY RESLOGSL.
+           COPY SYSINSL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRACE-FILE.
+       01  TRACE-REC.
+           05 TRACE-ITER      PIC Z(8)9.
+           05 TRACE-B         PIC Z(18)9.
+           05 TRACE-N         PIC Z(18)9.
+           05 TRACE-RATIO     PIC Z9.9(9).
+       COPY RESLOGFD.
+       COPY SYSINFD.
+
        WORKING-STORAGE SECTION.
+         COPY RESLOGWS.
+         COPY SYSINWS.
+         COPY VALNUMWS.
+         COPY RPTHDRWS.
          01 b     PIC 9(18) BINARY VALUE IS 85.
          01 n     PIC 9(18) BINARY VALUE IS 120.
          01 l     PIC 9(18) BINARY VALUE IS 1000000000000.
 
          01 buff1 PIC 9(18) BINARY VALUE IS ZERO.
          01 buff2 PIC 9(18) BINARY VALUE IS ZERO.
-       
+
+         01 ARG-COUNT   PIC 9(2) BINARY VALUE ZERO.
+         01 ARG-NUM     PIC 9(2) BINARY VALUE ZERO.
+         01 TRACE-MODE  PIC X    VALUE "N".
+             88 TRACE-MODE-ON VALUE "Y".
+         01 iter-count  PIC 9(9) BINARY VALUE ZERO.
+         01 b-over-n    PIC 9V9(9) BINARY VALUE ZERO.
+
+         01 DEBUG-MODE  PIC X    VALUE "N".
+             88 DEBUG-ON VALUE "Y".
+         01 DEBUG-TRACE-EVERY PIC 9(9) BINARY VALUE 10.
+         01 debug-dump         PIC 9(9) BINARY VALUE ZERO.
+         01 debug-check        PIC 9(9) BINARY VALUE ZERO.
+
        PROCEDURE DIVISION.
        00-MAIN SECTION.
-           ACCEPT l FROM COMMAND-LINE.
+           MOVE "ARRANGED-PROB" TO RL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO RL-START-TIME.
+
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM 9300-GET-PARAMETERS.
+           MOVE 1 TO ARG-NUM.
+           PERFORM 9320-GET-ARGUMENT.
+           MOVE 18 TO VALIDATE-MAXLEN.
+           MOVE "L" TO VALIDATE-LABEL.
+           PERFORM 9100-VALIDATE-NUMERIC.
+           MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO l.
+
+           IF l = ZERO THEN
+      *> L is unsigned, so a negative value is already rejected by
+      *> 9100-VALIDATE-NUMERIC's digit-only check; zero passes that
+      *> check but is still nonsensical as a population threshold, and
+      *> without this guard 00-MAIN's "n < l" test just falls through
+      *> and silently displays the untouched seed value.
+                DISPLAY "ARRANGED-PROB: L MUST BE GREATER THAN ZERO"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+           IF ARG-COUNT >= 2 THEN
+                MOVE 2 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE 18 TO VALIDATE-MAXLEN
+                MOVE "B" TO VALIDATE-LABEL
+                PERFORM 9100-VALIDATE-NUMERIC
+                MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO b
+           END-IF.
+
+           IF ARG-COUNT >= 3 THEN
+                MOVE 3 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE 18 TO VALIDATE-MAXLEN
+                MOVE "N" TO VALIDATE-LABEL
+                PERFORM 9100-VALIDATE-NUMERIC
+                MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO n
+           END-IF.
+
+           IF ARG-COUNT >= 4 THEN
+                MOVE 4 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER(1:1) TO TRACE-MODE
+           END-IF.
+
+           IF ARG-COUNT >= 5 THEN
+                MOVE 5 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER(1:1) TO DEBUG-MODE
+           END-IF.
+
+           IF TRACE-MODE-ON THEN
+                OPEN OUTPUT TRACE-FILE
+           END-IF.
+
            IF n < l THEN
                 PERFORM 01-EVAL UNTIL n > l
            END-IF.
+
+           IF TRACE-MODE-ON THEN
+                CLOSE TRACE-FILE
+           END-IF.
+
+           MOVE l TO RL-INPUT-PARM.
+           PERFORM 9200-DISPLAY-HEADER.
            DISPLAY b.
 
+           MOVE b TO RL-ANSWER.
+           PERFORM 9000-LOG-RESULT.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
        01-EVAL SECTION.
            MULTIPLY b BY 3 GIVING buff1.
            MULTIPLY n BY 2 GIVING buff2.
@@ -29,5 +132,35 @@
            ADD buff1 TO buff2 GIVING n.
            SUBTRACT 3 FROM n.
 
-       END PROGRAM ARRANGED-PROB.
+           ADD 1 TO iter-count.
+
+           IF TRACE-MODE-ON THEN
+                PERFORM 02-WRITE-TRACE
+           END-IF.
 
+           IF DEBUG-ON THEN
+                DIVIDE iter-count BY DEBUG-TRACE-EVERY
+                    GIVING debug-dump REMAINDER debug-check
+                IF debug-check = 0 THEN
+                     DISPLAY "ARRANGED-PROB: ITER=" iter-count
+                             " B=" b " N=" n
+                END-IF
+           END-IF.
+
+       02-WRITE-TRACE SECTION.
+           DIVIDE b BY n GIVING b-over-n.
+           MOVE iter-count TO TRACE-ITER.
+           MOVE b           TO TRACE-B.
+           MOVE n           TO TRACE-N.
+           MOVE b-over-n    TO TRACE-RATIO.
+           WRITE TRACE-REC.
+
+       COPY VALNUMPR.
+
+       COPY RPTHDRPR.
+
+       COPY RESLOGPR.
+
+       COPY SYSINPR.
+
+       END PROGRAM ARRANGED-PROB.
