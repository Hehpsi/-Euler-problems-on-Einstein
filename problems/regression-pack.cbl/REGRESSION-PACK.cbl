@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGRESSION-PACK.
+*> Runs each of the ten problem programs against a fixed, fast,
+*> known-answer input and confirms the answer it logs to RESULTLOG
+*> matches a hardcoded expectation, so a change that quietly breaks a
+*> program's math is caught before it reaches the nightly batch.
+*> Programs are invoked the same way PROBLEM-RUNNER invokes them (by
+*> PROGRAM-ID, via CALL "SYSTEM", so each must be on PATH under that
+*> name) and each run's answer is picked up from RESULTLOG the same
+*> way RESULTS-RECONCILE reads it back - scan the whole file, keep the
+*> last record for the PROGRAM-ID in question, since a rerun always
+*> appends rather than replacing.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RESLOGSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY RESLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY RESLOGWS.
+
+       01 TEST-CASE-TABLE.
+           05 TEST-CASE OCCURS 10 TIMES.
+               10 TC-NAME     PIC X(25) VALUE SPACES.
+               10 TC-PARM     PIC X(30) VALUE SPACES.
+               10 TC-EXPECTED PIC X(36) VALUE SPACES.
+               10 TC-FOUND    PIC X VALUE "N".
+                   88 TC-WAS-FOUND VALUE "Y".
+               10 TC-ACTUAL   PIC X(36) VALUE SPACES.
+
+       01 tc-idx          PIC 9(2) BINARY.
+       01 shell-command   PIC X(90).
+       01 ok-count        PIC 9(4) BINARY VALUE ZERO.
+       01 mismatch-count  PIC 9(4) BINARY VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       00-MAIN SECTION.
+           PERFORM 01-INIT-TEST-CASES.
+           PERFORM 02-RUN-TEST-CASE
+               VARYING tc-idx FROM 1 BY 1 UNTIL tc-idx > 10.
+
+           PERFORM 03-LOAD-RESULTS-LOG.
+           PERFORM 04-CHECK-TEST-CASE
+               VARYING tc-idx FROM 1 BY 1 UNTIL tc-idx > 10.
+
+           DISPLAY "REGRESSION-PACK: " ok-count " OK, "
+                   mismatch-count " MISMATCH".
+
+           IF mismatch-count > 0 THEN
+                MOVE 16 TO RETURN-CODE
+           ELSE
+                MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       01-INIT-TEST-CASES SECTION.
+*> Each parameter is small enough to run in a nightly batch window;
+*> each expected answer was captured from a known-good run and, where
+*> possible, cross-checked against the textbook answer for the
+*> underlying Project Euler problem. LARGEST-PALINDROME uses DIGITS=2
+*> (the smallest case that actually exercises a multi-digit product,
+*> and matches the textbook 2-digit answer of 9009) so a regression in
+*> 03-REVERSE-NUMBER's digit-by-digit reversal would be caught here.
+           MOVE "MULTIPLES-OF-3-OR-5"       TO TC-NAME(1).
+           MOVE "10"                        TO TC-PARM(1).
+           MOVE "000000000000000023"        TO TC-EXPECTED(1).
+
+           MOVE "PRIME-SUM"                 TO TC-NAME(2).
+           MOVE "10"                        TO TC-PARM(2).
+           MOVE "0000000000000017"          TO TC-EXPECTED(2).
+
+           MOVE "LARGEST-PRIME-FACTOR"      TO TC-NAME(3).
+           MOVE "13195"                     TO TC-PARM(3).
+           MOVE "000000000000000029"        TO TC-EXPECTED(3).
+
+           MOVE "LARGEST-PALINDROME"        TO TC-NAME(4).
+           MOVE "2"                         TO TC-PARM(4).
+           MOVE "000000000000000000000000000000009009"
+                                             TO TC-EXPECTED(4).
+
+           MOVE "ARRANGED-PROB"             TO TC-NAME(5).
+           MOVE "121"                       TO TC-PARM(5).
+           MOVE "000000000000000493"        TO TC-EXPECTED(5).
+
+           MOVE "COUNTING-BLOCKS"           TO TC-NAME(6).
+           MOVE "7"                         TO TC-PARM(6).
+           MOVE "000000000000000017"        TO TC-EXPECTED(6).
+
+           MOVE "RED-GREEN-AND-BLUE"        TO TC-NAME(7).
+           MOVE "10"                        TO TC-PARM(7).
+           MOVE "000000000000000401"        TO TC-EXPECTED(7).
+
+           MOVE "PRIME-DIGITS"              TO TC-NAME(8).
+           MOVE "5"                         TO TC-PARM(8).
+           MOVE "000000000000000012"        TO TC-EXPECTED(8).
+
+           MOVE "FACTORIAL-TRAILING-DIGITS" TO TC-NAME(9).
+           MOVE "5"                         TO TC-PARM(9).
+           MOVE "000000000000010190"        TO TC-EXPECTED(9).
+
+           MOVE "COIN-PARTITIONS"           TO TC-NAME(10).
+           MOVE "100 1000"                  TO TC-PARM(10).
+           MOVE "00000074"                  TO TC-EXPECTED(10).
+
+       02-RUN-TEST-CASE SECTION.
+           MOVE SPACES TO shell-command.
+           STRING FUNCTION TRIM(TC-NAME(tc-idx)) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(TC-PARM(tc-idx)) DELIMITED BY SIZE
+                  INTO shell-command.
+
+           DISPLAY "REGRESSION-PACK: RUNNING "
+                   FUNCTION TRIM(shell-command).
+           CALL "SYSTEM" USING shell-command.
+
+       03-LOAD-RESULTS-LOG SECTION.
+           OPEN INPUT RESULTS-LOG-FILE.
+           IF RESULTS-LOG-STATUS = "35" THEN
+                DISPLAY "REGRESSION-PACK: RESULTLOG FILE NOT FOUND, "
+                        "ALL CASES WILL BE REPORTED MISMATCH"
+           ELSE
+                PERFORM UNTIL RESULTS-LOG-STATUS = "10"
+                    READ RESULTS-LOG-FILE
+                        AT END MOVE "10" TO RESULTS-LOG-STATUS
+                        NOT AT END PERFORM 03A-CAPTURE-RECORD
+                    END-READ
+                END-PERFORM
+                CLOSE RESULTS-LOG-FILE
+           END-IF.
+
+       03A-CAPTURE-RECORD SECTION.
+           MOVE RESULTS-LOG-RECORD TO RESULTS-LOG-WORK.
+           PERFORM VARYING tc-idx FROM 1 BY 1 UNTIL tc-idx > 10
+               IF TC-NAME(tc-idx) = RL-PROGRAM-ID THEN
+                    MOVE "Y" TO TC-FOUND(tc-idx)
+                    MOVE RL-ANSWER TO TC-ACTUAL(tc-idx)
+               END-IF
+           END-PERFORM.
+
+       04-CHECK-TEST-CASE SECTION.
+           IF NOT TC-WAS-FOUND(tc-idx) THEN
+                DISPLAY "REGRESSION-PACK: "
+                        FUNCTION TRIM(TC-NAME(tc-idx))
+                        " - NO RESULT LOGGED, MISMATCH"
+                ADD 1 TO mismatch-count
+           ELSE
+                IF TC-ACTUAL(tc-idx) = TC-EXPECTED(tc-idx) THEN
+                     DISPLAY "REGRESSION-PACK: "
+                             FUNCTION TRIM(TC-NAME(tc-idx)) " - OK"
+                     ADD 1 TO ok-count
+                ELSE
+                     DISPLAY "REGRESSION-PACK: "
+                             FUNCTION TRIM(TC-NAME(tc-idx))
+                             " - MISMATCH, EXPECTED "
+                             FUNCTION TRIM(TC-EXPECTED(tc-idx))
+                             " GOT " FUNCTION TRIM(TC-ACTUAL(tc-idx))
+                     ADD 1 TO mismatch-count
+                END-IF
+           END-IF.
+
+       END PROGRAM REGRESSION-PACK.
