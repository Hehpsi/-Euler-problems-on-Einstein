@@ -1,38 +1,124 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRIME-DIGITS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RESLOGSL.
+           COPY SYSINSL.
        DATA DIVISION.
+       FILE SECTION.
+       COPY RESLOGFD.
+       COPY SYSINFD.
+
        WORKING-STORAGE SECTION.
+       COPY RESLOGWS.
+       COPY SYSINWS.
+       COPY VALNUMWS.
+       COPY RPTHDRWS.
        01 n         PIC 9(18) COMP-5.
 
-       01 factor5   PIC 9(5)  COMP-4.
+       01 factor5   PIC 9(18) COMP-5.
        01 twos      PIC 9(18) COMP-5.
-       01 mod-pow-2 PIC 9(5)  COMP-4 VALUE IS 2.
+       01 mod-pow-2 PIC 9(18) COMP-5 VALUE IS 2.
+
+*> factor-of-2-count/factor-of-5-count preserve the two intermediate
+*> 02-COUNT-FACTORS results 01-THE-SNEAKY-TWOS-OPTIMIZATION otherwise
+*> only ever nets together into twos, so BREAKDOWN-MODE can show them
+*> separately for hand-verifying the trailing-zero-adjacent math.
+       01 factor-of-2-count PIC 9(18) COMP-5.
+       01 factor-of-5-count PIC 9(18) COMP-5.
 
        01 buff1     PIC 9(18) COMP-5.
        01 buff2     PIC 9(18) COMP-5.
-           
+
        01 CF-end    PIC 9(18) COMP-5.
        01 CF-n      PIC 9(18) COMP-5.
+
+       01 factor5-safety-margin PIC 9(18) COMP-5
+              VALUE IS 990000000000000000.
+
+       01 n-buffer  PIC X(18).
+
+       01 ARG-COUNT PIC 9(2) BINARY VALUE ZERO.
+       01 ARG-NUM   PIC 9(2) BINARY VALUE ZERO.
+       01 DEBUG-MODE PIC X VALUE "N".
+           88 DEBUG-ON VALUE "Y".
+       01 BREAKDOWN-MODE PIC X VALUE "N".
+           88 BREAKDOWN-ON VALUE "Y".
+       01 DEBUG-TRACE-EVERY PIC 9(18) COMP-5 VALUE 10.
+       01 debug-dump        PIC 9(18) COMP-5 VALUE ZERO.
+       01 debug-check       PIC 9(18) COMP-5 VALUE ZERO.
+
        PROCEDURE DIVISION.
        00-MAIN SECTION.
-           ACCEPT n FROM COMMAND-LINE.
+           MOVE "PRIME-DIGITS" TO RL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO RL-START-TIME.
+
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM 9300-GET-PARAMETERS.
+           MOVE 1 TO ARG-NUM.
+           PERFORM 9320-GET-ARGUMENT.
+           MOVE VALIDATE-BUFFER TO n-buffer.
+           MOVE 18 TO VALIDATE-MAXLEN.
+           MOVE "N" TO VALIDATE-LABEL.
+           PERFORM 9100-VALIDATE-NUMERIC.
+           MOVE FUNCTION TRIM(n-buffer) TO n.
+
+           IF ARG-COUNT >= 2 THEN
+                MOVE 2 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER(1:1) TO DEBUG-MODE
+           END-IF.
+
+           IF ARG-COUNT >= 3 THEN
+                MOVE 3 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER(1:1) TO BREAKDOWN-MODE
+           END-IF.
+
            PERFORM 01-THE-SNEAKY-TWOS-OPTIMIZATION.
 
            PERFORM 03-MODULATED-POWER-OF-TWO.
-           CALL "FACTORIALISH" USING BY VALUE n RETURNING factor5.
-           MULTIPLY factor5 BY mod-pow-2 GIVING factor5.
+           CALL "FACTORIALISH" USING n 0 RETURNING factor5.
+           MULTIPLY factor5 BY mod-pow-2 GIVING factor5
+               ON SIZE ERROR
+                   DISPLAY "PRIME-DIGITS: FACTOR5 EXCEEDED "
+                           "PIC 9(18) CAPACITY"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-MULTIPLY.
+
+           IF factor5 > factor5-safety-margin THEN
+               DISPLAY "PRIME-DIGITS: WARNING - FACTOR5 IS WITHIN "
+                       "1% OF PIC 9(18) CAPACITY, VERIFY RESULT"
+           END-IF.
+
+           MOVE FUNCTION TRIM(n-buffer) TO RL-INPUT-PARM.
+           PERFORM 9200-DISPLAY-HEADER.
            DISPLAY factor5.
 
+           IF BREAKDOWN-ON THEN
+                DISPLAY "PRIME-DIGITS: FACTOR-OF-2-COUNT="
+                        factor-of-2-count
+                        " FACTOR-OF-5-COUNT=" factor-of-5-count
+           END-IF.
+
+           MOVE factor5 TO RL-ANSWER.
+           PERFORM 9000-LOG-RESULT.
+
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
 
        01-THE-SNEAKY-TWOS-OPTIMIZATION SECTION.
            MOVE 2 TO CF-n.
            PERFORM 02-COUNT-FACTORS.
            MOVE buff1 TO twos.
+           MOVE buff1 TO factor-of-2-count.
 
            MOVE 5 TO CF-n.
            PERFORM 02-COUNT-FACTORS.
            SUBTRACT buff1 FROM twos.
+           MOVE buff1 TO factor-of-5-count.
 
            IF twos >= 2505 THEN
                SUBTRACT 5 FROM twos
@@ -46,6 +132,14 @@
            PERFORM UNTIL CF-end = 0
                DIVIDE CF-end BY CF-n GIVING CF-end
                ADD CF-end TO buff1
+               IF DEBUG-ON THEN
+                   DIVIDE buff1 BY DEBUG-TRACE-EVERY
+                       GIVING debug-dump REMAINDER debug-check
+                   IF debug-check = 0 THEN
+                        DISPLAY "PRIME-DIGITS: CF-N=" CF-n
+                                " CF-END=" CF-end " BUFF1=" buff1
+                   END-IF
+               END-IF
            END-PERFORM.
 
        03-MODULATED-POWER-OF-TWO SECTION.
@@ -53,6 +147,15 @@
            PERFORM twos TIMES
                ADD mod-pow-2 TO mod-pow-2
            END-PERFORM.
+
+       COPY VALNUMPR.
+
+       COPY RPTHDRPR.
+
+       COPY RESLOGPR.
+
+       COPY SYSINPR.
+
        END PROGRAM PRIME-DIGITS.
 
 
@@ -68,18 +171,33 @@
        01 check-5 PIC 9.
        01 check-2 PIC 9.
        01 rec-result PIC 9(5) COMP-4.
+       01 next-depth PIC 9(8) COMP-4.
+       01 MAX-RECURSION-DEPTH PIC 9(8) COMP-4 VALUE 200.
        LINKAGE SECTION.
        01 n PIC 9(18) COMP-5.
-       PROCEDURE DIVISION USING BY VALUE n.
+*> recursion-depth is threaded down through every self-CALL and checked
+*> before anything else, so an N that somehow never reaches the n = 0
+*> base case aborts cleanly instead of running the region out of stack.
+       01 recursion-depth PIC 9(8) COMP-4.
+       PROCEDURE DIVISION USING n recursion-depth.
        00-MAIN SECTION.
+           IF recursion-depth > MAX-RECURSION-DEPTH THEN
+                   DISPLAY "ODD-FACTORIALISH: RECURSION DEPTH EXCEEDED "
+                           MAX-RECURSION-DEPTH
+                           " - POSSIBLE NON-CONVERGENT INPUT, ABORTING"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-IF.
+
            IF n = 0 THEN
                    MOVE 1 TO RETURN-CODE
 GOBACK
            END-IF.
 
            DIVIDE n BY 5 GIVING new-n.
+           COMPUTE next-depth = recursion-depth + 1.
            CALL "ODD-FACTORIALISH"
-                USING BY VALUE new-n 
+                USING new-n next-depth
                 RETURNING rec-result.
 
            PERFORM 01-FIND-COPRIMES.
@@ -109,11 +227,25 @@ GOBACK.
        01 rec-result PIC 9(5) COMP-4.
        01 new-n   PIC 9(18)  COMP-5.
        01 odd  PIC 9(5) COMP-4.
+       01 next-depth PIC 9(8) COMP-4.
+       01 MAX-RECURSION-DEPTH PIC 9(8) COMP-4 VALUE 200.
        LINKAGE SECTION.
        01 n PIC 9(18) COMP-5.
-       PROCEDURE DIVISION USING BY VALUE n.
+*> recursion-depth is threaded down through every self-CALL and checked
+*> before anything else, so an N that somehow never reaches the n = 0
+*> base case aborts cleanly instead of running the region out of stack.
+       01 recursion-depth PIC 9(8) COMP-4.
+       PROCEDURE DIVISION USING n recursion-depth.
+           IF recursion-depth > MAX-RECURSION-DEPTH THEN
+                   DISPLAY "FACTORIALISH: RECURSION DEPTH EXCEEDED "
+                           MAX-RECURSION-DEPTH
+                           " - POSSIBLE NON-CONVERGENT INPUT, ABORTING"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-IF.
+
            CALL "ODD-FACTORIALISH"
-                USING BY VALUE n 
+                USING n recursion-depth
                 RETURNING odd.
 
            IF n = 0 THEN
@@ -122,9 +254,10 @@ GOBACK
            END-IF.
 
            DIVIDE n BY 2 GIVING new-n.
+           COMPUTE next-depth = recursion-depth + 1.
            CALL "FACTORIALISH"
-                USING BY VALUE new-n
-                RETURNING rec-result. 
+                USING new-n next-depth
+                RETURNING rec-result.
 
            MULTIPLY rec-result BY odd GIVING rec-result.
            MOVE rec-result TO RETURN-CODE.
