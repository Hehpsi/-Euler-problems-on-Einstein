@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROBLEM-CATALOG.
+*> Reads the problem-catalog reference file (PROBCAT) and displays,
+*> for each PROGRAM-ID, the parameters it accepts and the valid
+*> range/default for each, so an operator submitting the nightly
+*> batch can look up "what does COUNTING-BLOCKS accept for
+*> ROW-LENGTH" without opening the COBOL source. One optional
+*> argument narrows the listing to a single PROGRAM-ID; with no
+*> argument every entry in PROBCAT is shown. See PRCATWS for the
+*> record layout.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "PROBCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS catalog-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01  CATALOG-REC PIC X(139).
+
+       WORKING-STORAGE SECTION.
+       COPY PRCATWS.
+       01 catalog-status PIC XX.
+
+       01 ARG-COUNT PIC 9(2) BINARY VALUE ZERO.
+       01 ARG-NUM   PIC 9(2) BINARY VALUE ZERO.
+
+       01 FILTER-PROGRAM-ID PIC X(25) VALUE SPACES.
+       01 FILTER-MODE       PIC X    VALUE "N".
+           88 FILTER-MODE-ON VALUE "Y".
+
+       01 match-count PIC 9(4) BINARY VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       00-MAIN SECTION.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+           IF ARG-COUNT >= 1 THEN
+                MOVE 1 TO ARG-NUM
+                DISPLAY ARG-NUM UPON ARGUMENT-NUMBER
+                ACCEPT FILTER-PROGRAM-ID FROM ARGUMENT-VALUE
+                IF FILTER-PROGRAM-ID NOT = SPACES THEN
+                     MOVE "Y" TO FILTER-MODE
+                END-IF
+           END-IF.
+
+           OPEN INPUT CATALOG-FILE.
+           IF catalog-status = "35" THEN
+                DISPLAY "PROBLEM-CATALOG: PROBCAT REFERENCE FILE "
+                        "NOT FOUND"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+           DISPLAY "PROGRAM-ID                PARAMETER            "
+                   "MIN                 MAX                 DEFAULT"
+                   "             NOTES".
+
+           PERFORM UNTIL catalog-status = "10"
+               READ CATALOG-FILE
+                   AT END MOVE "10" TO catalog-status
+                   NOT AT END PERFORM 01-DISPLAY-ENTRY
+               END-READ
+           END-PERFORM.
+
+           CLOSE CATALOG-FILE.
+
+           IF FILTER-MODE-ON AND match-count = 0 THEN
+                DISPLAY "PROBLEM-CATALOG: NO ENTRIES FOUND FOR "
+                        FILTER-PROGRAM-ID
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       01-DISPLAY-ENTRY SECTION.
+           MOVE CATALOG-REC TO PROBLEM-CATALOG-RECORD.
+
+           IF FILTER-MODE-ON AND PC-PROGRAM-ID NOT = FILTER-PROGRAM-ID
+                THEN
+                GO TO 01-DISPLAY-ENTRY-EXIT
+           END-IF.
+
+           ADD 1 TO match-count.
+           DISPLAY PC-PROGRAM-ID " " PC-PARM-NAME " "
+                   PC-PARM-MIN " " PC-PARM-MAX " "
+                   PC-PARM-DEFAULT " " PC-PARM-NOTES.
+
+       01-DISPLAY-ENTRY-EXIT.
+           EXIT.
+
+       END PROGRAM PROBLEM-CATALOG.
