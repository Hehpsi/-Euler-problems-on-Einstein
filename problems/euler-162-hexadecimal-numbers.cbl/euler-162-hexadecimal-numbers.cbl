@@ -1,51 +1,235 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FACTORIAL-TRAILING-DIGITS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RESLOGSL.
+           COPY SYSINSL.
        DATA DIVISION.
+       FILE SECTION.
+       COPY RESLOGFD.
+       COPY SYSINFD.
+
        WORKING-STORAGE SECTION.
-       01 total    PIC S9(18) USAGE IS COMP-5 VALUE IS ZERO.  
-       01 buffer   PIC 9(18) USAGE IS COMP-5 VALUE IS ZERO.  
+       COPY RESLOGWS.
+       COPY SYSINWS.
+       COPY VALNUMWS.
+       COPY RPTHDRWS.
+       01 total    PIC S9(18) USAGE IS COMP-5 VALUE IS ZERO.
+       01 buffer   PIC 9(18) USAGE IS COMP-5 VALUE IS ZERO.
+       01 decimal-total PIC S9(18) USAGE IS COMP-5 VALUE IS ZERO.
        01 hex-size PIC 99 BINARY.
        01 n PIC 99 BINARY VALUE IS ZERO.
 
+      *> RADIX and COEF-A/B/C/D generalize what was originally a
+      *> recurrence hardwired to hex: total(n) is the count of n-digit
+      *> RADIX numbers (no leading zero) containing three particular
+      *> repeated digits at least once, by inclusion-exclusion -
+      *> COEF-A/B/C/D are the sizes of the leading-digit choice sets
+      *> at each level of that exclusion, RADIX/RADIX-1/RADIX-2/
+      *> RADIX-3 the corresponding digit-position choice counts. The
+      *> defaults (16/15/43/41/13) reproduce the original hex-only
+      *> answer exactly. RADIX is bounded to 4-16: HEXSTR only carries
+      *> 16 symbols, and below 4 there aren't enough distinct digit
+      *> values left for the "0, plus two other required digits, plus
+      *> everything else" structure the formula assumes.
+       01 RADIX    PIC 99 BINARY VALUE IS 16.
+       01 COEF-A   PIC 9(4) BINARY VALUE IS 15.
+       01 COEF-B   PIC 9(4) BINARY VALUE IS 43.
+       01 COEF-C   PIC 9(4) BINARY VALUE IS 41.
+       01 COEF-D   PIC 9(4) BINARY VALUE IS 13.
+
        01 HEXTABLE VALUE IS "0123456789ABCDEF".
           05 HEXSTR PIC X OCCURS 16 TIMES.
+       01 HEX-TABLE-SIZE PIC 9(4) BINARY VALUE IS 32.
        01 hex-total.
-          05 hex-val PIC X OCCURS 16 TIMES VALUE IS "G".
-       01 hex-i PIC 9(8) COMP VALUE IS 16.
+          05 hex-val PIC X OCCURS 32 TIMES VALUE IS "G".
+       01 hex-i PIC 9(8) COMP VALUE IS 32.
        01 R PIC 9(8) COMP.
 
+      *> COEF-LIST-BUFFER carries all four coefficients as one
+      *> comma-delimited argument (e.g. "15,43,41,13"), the same
+      *> single-slot-list convention COIN-PARTITIONS' MODULUS argument
+      *> uses, split on commas by 04-PARSE-COEF-LIST/04A-STORE-
+      *> COEF-TOKEN into CL-VALUES and re-validated per token through
+      *> the same 9100-VALIDATE-NUMERIC every other numeric argument
+      *> in this program goes through.
+       01 COEF-LIST-BUFFER PIC X(18).
+       01 CL-POS       PIC 9(2) BINARY.
+       01 CL-CHAR       PIC X.
+       01 CL-TOKEN      PIC X(8).
+       01 CL-TOKEN-LEN  PIC 9(2) BINARY VALUE ZERO.
+       01 CL-COUNT      PIC 9(2) BINARY VALUE ZERO.
+       01 CL-VALUES.
+           05 CL-VALUE PIC 9(4) BINARY VALUE ZERO OCCURS 4 TIMES.
+
+       01 ARG-COUNT PIC 9(2) BINARY VALUE ZERO.
+       01 ARG-NUM   PIC 9(2) BINARY VALUE ZERO.
+       01 DEBUG-MODE PIC X VALUE "N".
+           88 DEBUG-ON VALUE "Y".
+       01 DEBUG-TRACE-EVERY PIC 99 BINARY VALUE 5.
+       01 debug-dump        PIC 99 BINARY VALUE ZERO.
+       01 debug-check       PIC 99 BINARY VALUE ZERO.
+
        PROCEDURE DIVISION.
        00-MAIN SECTION.
-           ACCEPT hex-size FROM COMMAND-LINE.
+           MOVE "FACTORIAL-TRAILING-DIGITS" TO RL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO RL-START-TIME.
+
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM 9300-GET-PARAMETERS.
+           MOVE 1 TO ARG-NUM.
+           PERFORM 9320-GET-ARGUMENT.
+           MOVE 2 TO VALIDATE-MAXLEN.
+           MOVE "HEX-SIZE" TO VALIDATE-LABEL.
+           PERFORM 9100-VALIDATE-NUMERIC.
+           MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO hex-size.
+
+           IF ARG-COUNT >= 2 THEN
+                MOVE 2 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER(1:1) TO DEBUG-MODE
+           END-IF.
+
+           IF ARG-COUNT >= 3 THEN
+                MOVE 3 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE 2 TO VALIDATE-MAXLEN
+                MOVE "RADIX" TO VALIDATE-LABEL
+                PERFORM 9100-VALIDATE-NUMERIC
+                MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO RADIX
+           END-IF.
+
+           IF RADIX < 4 OR RADIX > 16 THEN
+                DISPLAY "FACTORIAL-TRAILING-DIGITS: RADIX MUST BE "
+                        "BETWEEN 4 AND 16"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+           IF ARG-COUNT >= 4 THEN
+                MOVE 4 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER TO COEF-LIST-BUFFER
+                PERFORM 04-PARSE-COEF-LIST
+           END-IF.
+
            PERFORM 01-MATHS VARYING n FROM 1 BY 1 UNTIL n > hex-size.
+           MOVE total TO decimal-total.
            PERFORM 02-HEX-CONVERT.
+
+           MOVE hex-size TO RL-INPUT-PARM.
+           PERFORM 9200-DISPLAY-HEADER.
            PERFORM 03-DISPLAY-HEX.
+           DISPLAY decimal-total.
+
+           MOVE decimal-total TO RL-ANSWER.
+           PERFORM 9000-LOG-RESULT.
+
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
 
        01-MATHS SECTION.
-           COMPUTE buffer = 15 * (16 ** (n - 1)).
-           ADD buffer TO total. 
-           COMPUTE buffer = 43 * (15 ** (n - 1)).
-           SUBTRACT buffer FROM total. 
-           COMPUTE buffer = 41 * (14 ** (n - 1)).
-           ADD buffer TO total. 
-           COMPUTE buffer = 13 ** n.
-           SUBTRACT buffer FROM total. 
+           COMPUTE buffer = COEF-A * (RADIX ** (n - 1)).
+           ADD buffer TO total.
+           COMPUTE buffer = COEF-B * ((RADIX - 1) ** (n - 1)).
+           SUBTRACT buffer FROM total.
+           COMPUTE buffer = COEF-C * ((RADIX - 2) ** (n - 1)).
+           ADD buffer TO total.
+           COMPUTE buffer = COEF-D * ((RADIX - 3) ** (n - 1)).
+           SUBTRACT buffer FROM total.
+
+           IF DEBUG-ON THEN
+                DIVIDE n BY DEBUG-TRACE-EVERY
+                    GIVING debug-dump REMAINDER debug-check
+                IF debug-check = 0 THEN
+                     DISPLAY "FACTORIAL-TRAILING-DIGITS: N=" n
+                             " TOTAL=" total
+                END-IF
+           END-IF.
 
        02-HEX-CONVERT SECTION.
            PERFORM UNTIL total EQUAL ZERO
-                DIVIDE total BY 16 GIVING total REMAINDER R
+                DIVIDE total BY RADIX GIVING total REMAINDER R
                 ADD 1 TO R
                 MOVE HEXSTR(R) TO hex-val(hex-i)
                 SUBTRACT 1 FROM hex-i
            END-PERFORM.
 
+       04-PARSE-COEF-LIST SECTION.
+      *> Splits COEF-LIST-BUFFER on commas into CL-VALUES, the same
+      *> way COIN-PARTITIONS' 05-PARSE-MODULUS-LIST splits a batch of
+      *> moduli - each token goes through the same 9100-VALIDATE-
+      *> NUMERIC check a lone numeric argument always would.
+           MOVE 0 TO CL-COUNT.
+           MOVE SPACES TO CL-TOKEN.
+           MOVE 0 TO CL-TOKEN-LEN.
+           PERFORM VARYING CL-POS FROM 1 BY 1 UNTIL CL-POS > 18
+               MOVE COEF-LIST-BUFFER(CL-POS:1) TO CL-CHAR
+               IF CL-CHAR = "," THEN
+                    PERFORM 04A-STORE-COEF-TOKEN
+                    MOVE SPACES TO CL-TOKEN
+                    MOVE 0 TO CL-TOKEN-LEN
+               ELSE
+                    IF CL-CHAR NOT = SPACE THEN
+                         IF CL-TOKEN-LEN >= 8 THEN
+                              DISPLAY "FACTORIAL-TRAILING-DIGITS: COEF "
+                                      "TOKEN TOO LONG, MAX 8 DIGITS"
+                              MOVE 16 TO RETURN-CODE
+                              STOP RUN
+                         END-IF
+                         ADD 1 TO CL-TOKEN-LEN
+                         MOVE CL-CHAR TO CL-TOKEN(CL-TOKEN-LEN:1)
+                    END-IF
+               END-IF
+           END-PERFORM.
+           PERFORM 04A-STORE-COEF-TOKEN.
+
+           IF CL-COUNT NOT = 4 THEN
+                DISPLAY "FACTORIAL-TRAILING-DIGITS: COEFFICIENT LIST "
+                        "MUST HAVE EXACTLY 4 VALUES, GOT " CL-COUNT
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+           MOVE CL-VALUE(1) TO COEF-A.
+           MOVE CL-VALUE(2) TO COEF-B.
+           MOVE CL-VALUE(3) TO COEF-C.
+           MOVE CL-VALUE(4) TO COEF-D.
+
+       04A-STORE-COEF-TOKEN SECTION.
+           IF CL-TOKEN-LEN > 0 THEN
+                IF CL-COUNT >= 4 THEN
+                     DISPLAY "FACTORIAL-TRAILING-DIGITS: COEFFICIENT "
+                             "LIST MUST HAVE EXACTLY 4 VALUES"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                END-IF
+                ADD 1 TO CL-COUNT
+                MOVE SPACES TO VALIDATE-BUFFER
+                MOVE CL-TOKEN TO VALIDATE-BUFFER
+                MOVE 4 TO VALIDATE-MAXLEN
+                MOVE "COEFFICIENT" TO VALIDATE-LABEL
+                PERFORM 9100-VALIDATE-NUMERIC
+                MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO CL-VALUE(CL-COUNT)
+           END-IF.
+
        03-DISPLAY-HEX SECTION.
-           PERFORM VARYING hex-i FROM 1 BY 1 UNTIL hex-i > 15 
+           PERFORM VARYING hex-i FROM 1 BY 1
+                   UNTIL hex-i > HEX-TABLE-SIZE - 1
                    IF hex-val(hex-i) NOT EQUAL 'G' THEN
-                           DISPLAY hex-val(hex-i) WITH NO ADVANCING 
+                           DISPLAY hex-val(hex-i) WITH NO ADVANCING
                    END-IF
            END-PERFORM.
-           DISPLAY hex-val(16). 
+           DISPLAY hex-val(HEX-TABLE-SIZE).
+
+       COPY VALNUMPR.
+
+       COPY RPTHDRPR.
+
+       COPY RESLOGPR.
+
+       COPY SYSINPR.
+
        END PROGRAM FACTORIAL-TRAILING-DIGITS.
 
