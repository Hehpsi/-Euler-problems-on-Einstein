@@ -1,94 +1,227 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRIME-SUM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-LIST-FILE ASSIGN TO "PRIMELIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY RESLOGSL.
+           COPY SYSINSL.
+           COPY PRIMCSL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRIME-LIST-FILE.
+       01  PRIME-LIST-REC       PIC 9(8).
+       COPY RESLOGFD.
+       COPY SYSINFD.
+       COPY PRIMCFD.
+
        WORKING-STORAGE SECTION.
-         01 num                  PIC 9(8)  BINARY.
+         COPY RESLOGWS.
+         COPY SYSINWS.
+         COPY VALNUMWS.
+         COPY RPTHDRWS.
+         COPY PRIMCWS.
          01 n                    PIC 9(8)  BINARY.
          01 total                PIC 9(16) BINARY VALUE IS ZERO.
 
-         01 is-prime-remainder   PIC 9(8)  BINARY VALUE IS ZERO.
-         01 is-prime-dump        PIC 9     BINARY VALUE IS ZERO.
-           
-         01 prime-squeaze-lowd   PIC 9(8)  BINARY VALUE IS ZERO.
-         01 prime-squeaze-end    PIC 9(8)  BINARY VALUE IS ZERO.
-         01 prime-squeaze-mid    PIC 9(8)  BINARY VALUE IS ZERO.
-         01 prime-squeaze-pow    PIC 9(16) BINARY VALUE IS ZERO.
-         01 prime-squeaze-end-l  PIC 9(8)  BINARY VALUE IS ZERO.
-            
+         01 MAX-SIEVE-SIZE       PIC 9(8)  BINARY VALUE IS 10000000.
+
+         01 SIEVE-TABLE.
+             05 SIEVE-FLAG PIC 9(1) BINARY OCCURS 10000000 TIMES.
+
+         01 sieve-i               PIC 9(8) BINARY.
+         01 sieve-j               PIC 9(8) BINARY.
+         01 sieve-i-squared       PIC 9(16) BINARY.
+
+         01 total-safety-margin  PIC 9(16) BINARY VALUE IS 9900000000000000.
+
+         01 ARG-COUNT PIC 9(2) BINARY VALUE ZERO.
+         01 ARG-NUM   PIC 9(2) BINARY VALUE ZERO.
+         01 DEBUG-MODE PIC X VALUE "N".
+             88 DEBUG-ON VALUE "Y".
+         01 DEBUG-TRACE-EVERY PIC 9(8) BINARY VALUE 1000000.
+         01 debug-dump        PIC 9(8) BINARY VALUE ZERO.
+         01 debug-check       PIC 9(8) BINARY VALUE ZERO.
+
        PROCEDURE DIVISION.
         00-MAIN SECTION.
           00-PREAMBLE.
-            ACCEPT n FROM COMMAND-LINE.
+            MOVE "PRIME-SUM" TO RL-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO RL-START-TIME.
+
+            ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+            PERFORM 9300-GET-PARAMETERS.
+            MOVE 1 TO ARG-NUM.
+            PERFORM 9320-GET-ARGUMENT.
+            MOVE 8 TO VALIDATE-MAXLEN.
+            MOVE "N" TO VALIDATE-LABEL.
+            PERFORM 9100-VALIDATE-NUMERIC.
+            MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO n.
+
+            IF ARG-COUNT >= 2 THEN
+                 MOVE 2 TO ARG-NUM
+                 PERFORM 9320-GET-ARGUMENT
+                 MOVE VALIDATE-BUFFER(1:1) TO DEBUG-MODE
+            END-IF.
+
+            OPEN OUTPUT PRIME-LIST-FILE.
 
             IF n <= 0 THEN
+               CLOSE PRIME-LIST-FILE
+               MOVE n TO RL-INPUT-PARM
+               PERFORM 9200-DISPLAY-HEADER
                DISPLAY total
+               MOVE total TO RL-ANSWER
+               PERFORM 9000-LOG-RESULT
+               MOVE 0 TO RETURN-CODE
                STOP RUN
-            ELSE
-               MOVE 2 TO total
             END-IF.
 
-            MOVE n TO prime-squeaze-end.
-            PERFORM 01-IS-PRIME 
-                VARYING num
-                FROM n
-                BY -1
-                UNTIL num <= 2.
+            IF n > MAX-SIEVE-SIZE THEN
+               DISPLAY "PRIME-SUM: N EXCEEDS THE SIEVE CEILING OF "
+                       MAX-SIEVE-SIZE
+               CLOSE PRIME-LIST-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+
+            PERFORM 9400-LOAD-PRIME-CACHE.
+
+            MOVE 2 TO total.
+            MOVE 2 TO PRIME-LIST-REC.
+            WRITE PRIME-LIST-REC.
+
+            IF n >= 3 THEN
+               IF n <= PRIME-CACHE-CEILING THEN
+                    PERFORM 04-SUM-FROM-CACHE
+                        VARYING PC-IDX
+                        FROM 1
+                        BY 1
+                        UNTIL PC-IDX > PRIME-CACHE-COUNT
+                           OR PRIME-CACHE-ENTRY(PC-IDX) > n
+               ELSE
+                    INITIALIZE SIEVE-TABLE
+                    PERFORM 01-SIEVE-MARK
+                        VARYING sieve-i
+                        FROM 2
+                        BY 1
+                        UNTIL sieve-i * sieve-i > n
+                    PERFORM 03-SIEVE-SUM
+                        VARYING sieve-i
+                        FROM 3
+                        BY 1
+                        UNTIL sieve-i > n
+                    ADD 1 TO PRIME-CACHE-CEILING GIVING PC-CANDIDATE
+                    PERFORM 05-REFRESH-PRIME-CACHE
+                        VARYING PC-CANDIDATE
+                        FROM PC-CANDIDATE
+                        BY 1
+                        UNTIL PC-CANDIDATE > n
+                           OR PRIME-CACHE-COUNT >= PRIME-CACHE-CAPACITY
+               END-IF
+            END-IF.
+
+            CLOSE PRIME-LIST-FILE.
+
+            PERFORM 9410-SAVE-PRIME-CACHE.
+
+            IF total > total-safety-margin THEN
+                DISPLAY "PRIME-SUM: WARNING - TOTAL IS WITHIN "
+                        "1% OF PIC 9(16) CAPACITY, VERIFY RESULT"
+            END-IF.
 
+            MOVE n TO RL-INPUT-PARM.
+            PERFORM 9200-DISPLAY-HEADER.
             DISPLAY total.
+
+            MOVE total TO RL-ANSWER.
+            PERFORM 9000-LOG-RESULT.
+
+            MOVE 0 TO RETURN-CODE.
             STOP RUN.
-        
-        
-        
-         01-IS-PRIME SECTION.
-          01-IS-PRIME-PREAMBLE.
-            MOVE prime-squeaze-end-l TO prime-squeaze-end.
-            PERFORM 02-PRIME-SQUEAZE.
-            MOVE prime-squeaze-lowd TO prime-squeaze-end-l.
-          
-          01-IS-PRIME-LOOP.
-            IF prime-squeaze-lowd <= 1 THEN
-                ADD num TO total
-            ELSE
-                DIVIDE num BY prime-squeaze-lowd
-                    GIVING is-prime-dump 
-                    REMAINDER is-prime-remainder
-                IF is-prime-remainder > 0 THEN
-                    SUBTRACT 1 FROM prime-squeaze-lowd
-                    GO TO 01-IS-PRIME-LOOP
+
+         01-SIEVE-MARK SECTION.
+          01-SIEVE-MARK-PREAMBLE.
+            IF SIEVE-FLAG(sieve-i) = 0 THEN
+                COMPUTE sieve-i-squared = sieve-i * sieve-i
+                PERFORM 02-MARK-MULTIPLES
+                    VARYING sieve-j
+                    FROM sieve-i-squared
+                    BY sieve-i
+                    UNTIL sieve-j > n
+            END-IF.
+
+         02-MARK-MULTIPLES SECTION.
+          02-MARK-MULTIPLES-PREAMBLE.
+            MOVE 1 TO SIEVE-FLAG(sieve-j).
+
+         03-SIEVE-SUM SECTION.
+          03-SIEVE-SUM-PREAMBLE.
+            IF SIEVE-FLAG(sieve-i) = 0 THEN
+                ADD sieve-i TO total
+                    ON SIZE ERROR
+                        DISPLAY "PRIME-SUM: TOTAL EXCEEDED "
+                                "PIC 9(16) CAPACITY"
+                        CLOSE PRIME-LIST-FILE
+                        MOVE 16 TO RETURN-CODE
+                        STOP RUN
+                END-ADD
+                MOVE sieve-i TO PRIME-LIST-REC
+                WRITE PRIME-LIST-REC
+            END-IF.
+            IF DEBUG-ON THEN
+                DIVIDE sieve-i BY DEBUG-TRACE-EVERY
+                    GIVING debug-dump REMAINDER debug-check
+                IF debug-check = 0 THEN
+                     DISPLAY "PRIME-SUM: SIEVE-I=" sieve-i
+                             " TOTAL=" total
                 END-IF
             END-IF.
-            
-          
-        
-        02-PRIME-SQUEAZE SECTION.
-          02-PRIME-SQUEAZE-PREAMBLE.
-            MOVE prime-squeaze-end TO prime-squeaze-mid.
-            DIVIDE prime-squeaze-mid BY 2 GIVING prime-squeaze-mid.
-            
-           MULTIPLY prime-squeaze-mid BY prime-squeaze-mid
-                GIVING prime-squeaze-pow.
-            
-            IF prime-squeaze-pow > num THEN
-              MOVE prime-squeaze-mid TO prime-squeaze-end
-              PERFORM 02-PRIME-SQUEAZE-PREAMBLE
+
+         04-SUM-FROM-CACHE SECTION.
+          04-SUM-FROM-CACHE-PREAMBLE.
+            IF PRIME-CACHE-ENTRY(PC-IDX) > 2 THEN
+                ADD PRIME-CACHE-ENTRY(PC-IDX) TO total
+                    ON SIZE ERROR
+                        DISPLAY "PRIME-SUM: TOTAL EXCEEDED "
+                                "PIC 9(16) CAPACITY"
+                        CLOSE PRIME-LIST-FILE
+                        MOVE 16 TO RETURN-CODE
+                        STOP RUN
+                END-ADD
+                MOVE PRIME-CACHE-ENTRY(PC-IDX) TO PRIME-LIST-REC
+                WRITE PRIME-LIST-REC
+            END-IF.
+
+         05-REFRESH-PRIME-CACHE SECTION.
+          05-REFRESH-PRIME-CACHE-PREAMBLE.
+            IF PC-CANDIDATE = 2 THEN
+                IF PRIME-CACHE-COUNT < PRIME-CACHE-CAPACITY THEN
+                    ADD 1 TO PRIME-CACHE-COUNT
+                    MOVE PC-CANDIDATE
+                        TO PRIME-CACHE-ENTRY(PRIME-CACHE-COUNT)
+                END-IF
             ELSE
-              PERFORM 02-PRIME-SQUEAZE-FINE-TUNE 
-                    UNTIL prime-squeaze-pow > num
-              MOVE prime-squeaze-mid TO prime-squeaze-lowd
-              SUBTRACT 1 FROM prime-squeaze-lowd
-     
-              IF prime-squeaze-lowd < 2 THEN
-                  MOVE 2 TO prime-squeaze-lowd
-              END-IF
+                IF PC-CANDIDATE >= 3
+                        AND SIEVE-FLAG(PC-CANDIDATE) = 0 THEN
+                    IF PRIME-CACHE-COUNT < PRIME-CACHE-CAPACITY THEN
+                        ADD 1 TO PRIME-CACHE-COUNT
+                        MOVE PC-CANDIDATE
+                            TO PRIME-CACHE-ENTRY(PRIME-CACHE-COUNT)
+                    END-IF
+                END-IF
             END-IF.
-            
-            EXIT.
-  
-          02-PRIME-SQUEAZE-FINE-TUNE.
-            ADD 1 TO prime-squeaze-mid.
-            MULTIPLY prime-squeaze-mid BY prime-squeaze-mid
-                GIVING prime-squeaze-pow.
-            
-  
-END PROGRAM PRIME-SUM.
+            MOVE PC-CANDIDATE TO PRIME-CACHE-CEILING.
+
+       COPY VALNUMPR.
 
+       COPY RPTHDRPR.
+
+       COPY RESLOGPR.
+
+       COPY SYSINPR.
+
+       COPY PRIMCPR.
+
+END PROGRAM PRIME-SUM.
