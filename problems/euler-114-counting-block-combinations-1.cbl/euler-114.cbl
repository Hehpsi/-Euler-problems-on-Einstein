@@ -1,28 +1,102 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COUNTING-BLOCKS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RESLOGSL.
+           COPY SYSINSL.
+           COPY BCKPTSL.
        DATA DIVISION.
+       FILE SECTION.
+       COPY RESLOGFD.
+       COPY SYSINFD.
+       COPY BCKPTFD.
+
        WORKING-STORAGE SECTION.
+       COPY RESLOGWS.
+       COPY SYSINWS.
+       COPY VALNUMWS.
+       COPY RPTHDRWS.
+       COPY BCKPTWS.
        01 SOLUTIONS-TABLE.
-               05 SOLUTIONS PIC S9(18) BINARY VALUE -1 OCCURS 50 TIMES.
+               05 SOLUTIONS PIC S9(18) BINARY VALUE -1 OCCURS 5000 TIMES.
 
        01 MIN-BLOCK-LENGTH PIC 9(4)  BINARY VALUE IS 3.
        01 ROW-LENGTH       PIC 9(4)  BINARY.
        01 RESULT           PIC 9(18) BINARY.
+       01 RECURSION-DEPTH  PIC 9(8)  BINARY VALUE ZERO.
+
+       01 ARG-COUNT PIC 9(2) BINARY VALUE ZERO.
+       01 ARG-NUM   PIC 9(2) BINARY VALUE ZERO.
+       01 DEBUG-MODE PIC X VALUE "N".
+           88 DEBUG-ON VALUE "Y".
 
        PROCEDURE DIVISION.
-ACCEPT ROW-LENGTH FROM COMMAND-LINE.
-           IF ROW-LENGTH > 50 THEN
-                   DISPLAY "COBOL does not do dynamic memory allocation"
+           MOVE "COUNTING-BLOCKS" TO RL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO RL-START-TIME.
+
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM 9300-GET-PARAMETERS.
+           MOVE 1 TO ARG-NUM.
+           PERFORM 9320-GET-ARGUMENT.
+           MOVE 4 TO VALIDATE-MAXLEN.
+           MOVE "ROW-LENGTH" TO VALIDATE-LABEL.
+           PERFORM 9100-VALIDATE-NUMERIC.
+           MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO ROW-LENGTH.
+
+           IF ARG-COUNT >= 2 THEN
+                MOVE 2 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE 4 TO VALIDATE-MAXLEN
+                MOVE "MIN-BLOCK-LENGTH" TO VALIDATE-LABEL
+                PERFORM 9100-VALIDATE-NUMERIC
+                MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO MIN-BLOCK-LENGTH
+           END-IF.
+
+           IF ARG-COUNT >= 3 THEN
+                MOVE 3 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER(1:1) TO DEBUG-MODE
+           END-IF.
+
+           IF ROW-LENGTH > 5000 THEN
+                   DISPLAY "COBOL does not do dynamic memory allocation "
+                           "past a 5000-row table"
+                   MOVE 16 TO RETURN-CODE
                    STOP RUN
            END-IF.
 
-           CALL "COUNTS" USING ROW-LENGTH 
+           PERFORM 9500-LOAD-CHECKPOINT.
+
+           CALL "COUNTS" USING ROW-LENGTH
                                MIN-BLOCK-LENGTH
-                               SOLUTIONS-TABLE 
-                               RETURNING RESULT.
+                               SOLUTIONS-TABLE
+                               DEBUG-MODE
+                               RESULT
+                               RECURSION-DEPTH.
+
+           PERFORM 9510-SAVE-CHECKPOINT.
 
+           MOVE ROW-LENGTH TO RL-INPUT-PARM.
+           PERFORM 9200-DISPLAY-HEADER.
            DISPLAY RESULT.
+
+           MOVE RESULT TO RL-ANSWER.
+           PERFORM 9000-LOG-RESULT.
+
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
+
+       COPY VALNUMPP.
+
+       COPY RPTHDRPP.
+
+       COPY RESLOGPP.
+
+       COPY SYSINPP.
+
+       COPY BCKPTPP.
+
        END PROGRAM COUNTING-BLOCKS.
 
 
@@ -35,39 +109,65 @@ ACCEPT ROW-LENGTH FROM COMMAND-LINE.
        01 previous PIC 9(4) BINARY.
        01 cblock   PIC 9(4) BINARY.
        01 cnext    PIC 9(4) BINARY.
+       01 next-depth PIC 9(8) BINARY.
+       01 MAX-RECURSION-DEPTH PIC 9(8) BINARY VALUE 6000.
+       01 DEBUG-TRACE-EVERY PIC 9(4) BINARY VALUE 100.
+       01 debug-dump        PIC 9(4) BINARY VALUE ZERO.
+       01 debug-check       PIC 9(4) BINARY VALUE ZERO.
 
        LINKAGE SECTION.
        01 idx       PIC 9(4) BINARY.
        01 minlength PIC 9(4) BINARY.
        01 solutions-tbl.
-               05 solutions PIC S9(18) BINARY OCCURS 50 TIMES.
+               05 solutions PIC S9(18) BINARY OCCURS 5000 TIMES.
+       01 debug-mode PIC X.
+           88 DEBUG-ON VALUE "Y".
+*> count-out carries the computed count back through LINKAGE instead of
+*> RETURN-CODE, which is a system-defined field narrower than the
+*> PIC 9(18) BINARY RESULT it was silently being truncated into.
+       01 count-out PIC 9(18) BINARY.
+*> recursion-depth is threaded down through every self-CALL and checked
+*> against MAX-RECURSION-DEPTH before anything else, so an input that
+*> somehow never reaches idx = 0 aborts cleanly instead of running the
+*> region out of stack.
+       01 recursion-depth PIC 9(8) BINARY.
 
-       PROCEDURE DIVISION USING idx minlength solutions-tbl.
+       PROCEDURE DIVISION USING idx minlength solutions-tbl debug-mode
+           count-out recursion-depth.
        00-handle-recurison.
+           IF recursion-depth > MAX-RECURSION-DEPTH THEN
+                   DISPLAY "COUNTS: RECURSION DEPTH EXCEEDED "
+                           MAX-RECURSION-DEPTH
+                           " - POSSIBLE NON-CONVERGENT INPUT, ABORTING"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-IF.
+
            IF idx = 0 THEN
-                   MOVE 1 TO RETURN-CODE
+                   MOVE 1 TO count-out
 GOBACK
            END-IF.
-         
+
            IF solutions(idx) >= 0 THEN
-                   MOVE solutions(idx) TO RETURN-CODE
+                   MOVE solutions(idx) TO count-out
 GOBACK
            END-IF.
 
        02-get-cached-results.
            SUBTRACT 1 FROM idx GIVING previous.
-           CALL "COUNTS" USING previous minlength solutions-tbl
-           RETURNING result1.
+           COMPUTE next-depth = recursion-depth + 1.
+           CALL "COUNTS" USING previous minlength solutions-tbl debug-mode
+           result1 next-depth.
 
        03-calculate.
-           PERFORM 04-finding-blocks 
+           PERFORM 04-finding-blocks
                VARYING cblock
                FROM minlength
                BY 1
                UNTIL cblock > idx.
-           
+
            MOVE result1 TO solutions(idx).
-           MOVE result1 TO RETURN-CODE.
+           MOVE result1 TO count-out.
 GOBACK.
 
        04-finding-blocks.
@@ -76,8 +176,18 @@ GOBACK.
                SUBTRACT 1 FROM cnext
            END-IF.
 
-           CALL "COUNTS" USING cnext minlength solutions-tbl
-           RETURNING result2.
-           ADD result2 TO result1. 
+           COMPUTE next-depth = recursion-depth + 1.
+           CALL "COUNTS" USING cnext minlength solutions-tbl debug-mode
+           result2 next-depth.
+           ADD result2 TO result1.
+
+           IF DEBUG-ON THEN
+               DIVIDE idx BY DEBUG-TRACE-EVERY
+                   GIVING debug-dump REMAINDER debug-check
+               IF debug-check = 0 THEN
+                    DISPLAY "COUNTS: IDX=" idx " CBLOCK=" cblock
+                            " RESULT1=" result1
+               END-IF
+           END-IF.
 
        END PROGRAM COUNTS.
