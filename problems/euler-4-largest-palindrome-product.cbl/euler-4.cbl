@@ -1,44 +1,237 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LARGEST-PALINDROME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BAND-FILE ASSIGN TO "PALINBAND"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY RESLOGSL.
+           COPY SYSINSL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  BAND-FILE.
+       01  BAND-REC PIC X(83).
+       COPY RESLOGFD.
+       COPY SYSINFD.
+
        WORKING-STORAGE SECTION.
-         01 digits      PIC 9(1).
+         COPY RESLOGWS.
+         COPY SYSINWS.
+         COPY VALNUMWS.
+         COPY RPTHDRWS.
+         01 digits      PIC 9(2) BINARY.
+         01 digits-max  PIC 9(2) BINARY VALUE 17.
          01 upper_limit PIC 9(18) BINARY.
          01 lower_limit PIC 9(18) BINARY.
 
+*> DIGITS-RANGE-BUFFER carries the raw arg1 text before it is known
+*> whether the caller gave one DIGITS value or a "LOW-HIGH" range
+*> ("2-6" for the 2, 3, 4, 5, 6-digit batch a single job submission
+*> should now cover) - 05-PARSE-DIGITS-RANGE splits on the hyphen the
+*> same way COIN-PARTITIONS' 05-PARSE-MODULUS-LIST splits on commas,
+*> and 06-RUN-ONE-DIGITS then runs the whole existing per-digits body
+*> once for every value from DIGITS-LOW through DIGITS-HIGH.
+         01 DIGITS-RANGE-BUFFER PIC X(6).
+         01 DIGITS-LOW  PIC 9(2) BINARY.
+         01 DIGITS-HIGH PIC 9(2) BINARY.
+         01 DR-POS       PIC 9(2) BINARY.
+         01 DR-CHAR       PIC X.
+         01 DR-TOKEN      PIC X(2).
+         01 DR-TOKEN-LEN  PIC 9(2) BINARY VALUE ZERO.
+         01 DR-HYPHEN-SEEN PIC X VALUE "N".
+             88 DR-HYPHEN-FOUND VALUE "Y".
+
          01 i       PIC 9(18) BINARY.
          01 j       PIC 9(18) BINARY.
-         01 product PIC 9(18) BINARY.
-         01 product_copy PIC 9(18) BINARY.
+*> product and its kin are widened past 18 digits because two
+*> digits-digit factors can multiply out to twice as many digits.
+         01 product PIC 9(36).
+         01 product_copy PIC 9(36).
+
+         01 largest_palindrome PIC 9(36) VALUE IS ZERO.
+         01 reverse_number PIC 9(36) VALUE IS ZERO.
+      *> USAGE DISPLAY, not BINARY: under -std=ibm, MOVEing a wider
+      *> numeric value into an undersized BINARY/COMP field keeps the
+      *> whole native-size storage word instead of truncating to the
+      *> PICTURE's decimal digit count, so last_digit never actually
+      *> held just the ones digit while it was BINARY. A DISPLAY
+      *> (zoned decimal) field truncates to its declared digit count
+      *> the way 03-REVERSE-NUMBER has always relied on it to.
+         01 last_digit     PIC 9.
 
-         01 largest_palindrome PIC 9(18) BINARY VALUE IS ZERO.
-         01 reverse_number PIC 9(18) BINARY VALUE IS ZERO.
-         01 last_digit     PIC 9 BINARY.
+*> REPORT-MODE dumps the winning palindrome and its two factors for
+*> every outer-loop band (every i that actually raised
+*> largest_palindrome), since 02-B-SELECTOR only ever keeps the single
+*> final winner and every earlier band's best is otherwise lost.
+         01 REPORT-MODE PIC X VALUE "N".
+             88 REPORT-MODE-ON VALUE "Y".
+         01 prior-palindrome PIC 9(36) VALUE ZERO.
+         01 winning-i PIC 9(18) BINARY VALUE ZERO.
+         01 winning-j PIC 9(18) BINARY VALUE ZERO.
+         01 BAND-WORK.
+             05 BAND-DIGITS    PIC Z9.
+             05 FILLER         PIC X(3) VALUE " : ".
+             05 BAND-I         PIC Z(17)9.
+             05 FILLER         PIC X(3) VALUE " x ".
+             05 BAND-J         PIC Z(17)9.
+             05 FILLER         PIC X(3) VALUE " = ".
+             05 BAND-PALINDROME PIC Z(35)9.
+
+         01 ARG-COUNT PIC 9(2) BINARY VALUE ZERO.
+         01 ARG-NUM   PIC 9(2) BINARY VALUE ZERO.
+         01 DEBUG-MODE PIC X VALUE "N".
+             88 DEBUG-ON VALUE "Y".
+         01 DEBUG-TRACE-EVERY PIC 9(18) BINARY VALUE 1000.
+         01 debug-dump        PIC 9(18) BINARY VALUE ZERO.
+         01 debug-check       PIC 9(18) BINARY VALUE ZERO.
 
        PROCEDURE DIVISION.
        00-MAIN SECTION.
-           ACCEPT digits FROM COMMAND-LINE.
+           MOVE "LARGEST-PALINDROME" TO RL-PROGRAM-ID.
+
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM 9300-GET-PARAMETERS.
+           MOVE 1 TO ARG-NUM.
+           PERFORM 9320-GET-ARGUMENT.
+           MOVE VALIDATE-BUFFER TO DIGITS-RANGE-BUFFER.
+           PERFORM 05-PARSE-DIGITS-RANGE.
+
+           IF ARG-COUNT >= 2 THEN
+                MOVE 2 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER(1:1) TO DEBUG-MODE
+           END-IF.
+
+           IF ARG-COUNT >= 3 THEN
+                MOVE 3 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER(1:1) TO REPORT-MODE
+           END-IF.
+
+           IF REPORT-MODE-ON THEN
+                OPEN OUTPUT BAND-FILE
+           END-IF.
+
+           PERFORM 06-RUN-ONE-DIGITS
+               VARYING digits FROM DIGITS-LOW BY 1
+               UNTIL digits > DIGITS-HIGH.
+
+           IF REPORT-MODE-ON THEN
+                CLOSE BAND-FILE
+           END-IF.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       05-PARSE-DIGITS-RANGE SECTION.
+      *> Splits DIGITS-RANGE-BUFFER on a hyphen into DIGITS-LOW and
+      *> DIGITS-HIGH. A plain "6" (no hyphen) sets both to 6, so a
+      *> single digits-count request behaves exactly as before.
+           MOVE 0 TO DIGITS-LOW.
+           MOVE "N" TO DR-HYPHEN-SEEN.
+           MOVE SPACES TO DR-TOKEN.
+           MOVE 0 TO DR-TOKEN-LEN.
+           PERFORM VARYING DR-POS FROM 1 BY 1 UNTIL DR-POS > 6
+               MOVE DIGITS-RANGE-BUFFER(DR-POS:1) TO DR-CHAR
+               IF DR-CHAR = "-" THEN
+                    MOVE SPACES TO VALIDATE-BUFFER
+                    MOVE DR-TOKEN TO VALIDATE-BUFFER
+                    MOVE 2 TO VALIDATE-MAXLEN
+                    MOVE "DIGITS" TO VALIDATE-LABEL
+                    PERFORM 9100-VALIDATE-NUMERIC
+                    MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO DIGITS-LOW
+                    MOVE "Y" TO DR-HYPHEN-SEEN
+                    MOVE SPACES TO DR-TOKEN
+                    MOVE 0 TO DR-TOKEN-LEN
+               ELSE
+                    IF DR-CHAR NOT = SPACE THEN
+                         IF DR-TOKEN-LEN >= 2 THEN
+                              DISPLAY "LARGEST-PALINDROME: DIGITS TOKEN "
+                                      "TOO LONG, MAX 2 DIGITS"
+                              MOVE 16 TO RETURN-CODE
+                              STOP RUN
+                         END-IF
+                         ADD 1 TO DR-TOKEN-LEN
+                         MOVE DR-CHAR TO DR-TOKEN(DR-TOKEN-LEN:1)
+                    END-IF
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO VALIDATE-BUFFER.
+           MOVE DR-TOKEN TO VALIDATE-BUFFER.
+           MOVE 2 TO VALIDATE-MAXLEN.
+           MOVE "DIGITS" TO VALIDATE-LABEL.
+           PERFORM 9100-VALIDATE-NUMERIC.
+           MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO DIGITS-HIGH.
+
+           IF DR-HYPHEN-SEEN = "N" THEN
+                MOVE DIGITS-HIGH TO DIGITS-LOW
+           END-IF.
+
+           IF DIGITS-LOW = 0 OR DIGITS-LOW > digits-max
+                   OR DIGITS-HIGH = 0 OR DIGITS-HIGH > digits-max
+                   OR DIGITS-LOW > DIGITS-HIGH THEN
+                DISPLAY "LARGEST-PALINDROME: DIGITS MUST BE BETWEEN 1 "
+                        "AND 17, WITH LOW NOT GREATER THAN HIGH"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+       06-RUN-ONE-DIGITS SECTION.
+      *> Runs the whole existing search for one digits-count and logs
+      *> its own header/answer line, so a batch of several digits
+      *> values produces one output line per digits-count instead of
+      *> requiring one job submission per value.
+           MOVE FUNCTION CURRENT-DATE TO RL-START-TIME.
+           MOVE 0 TO largest_palindrome.
            COMPUTE upper_limit = 10 ** digits.
            COMPUTE lower_limit = 10 ** (digits - 1).
-           
-           PERFORM 01-A-SELECTOR 
-              VARYING i 
+
+           PERFORM 01-A-SELECTOR
+              VARYING i
               FROM upper_limit
               BY -1
-              UNTIL i <= lower_limit.
+              UNTIL i <= lower_limit
+                 OR i * upper_limit <= largest_palindrome.
 
+           MOVE digits TO RL-INPUT-PARM.
+           PERFORM 9200-DISPLAY-HEADER.
            DISPLAY largest_palindrome.
-           STOP RUN.
+
+           MOVE largest_palindrome TO RL-ANSWER.
+           PERFORM 9000-LOG-RESULT.
 
        01-A-SELECTOR SECTION.
+           MOVE largest_palindrome TO prior-palindrome.
+
            PERFORM 02-B-SELECTOR
               VARYING j
               FROM i
               BY -1
               UNTIL j <= lower_limit.
-       
+
+           IF REPORT-MODE-ON
+                   AND largest_palindrome NOT = prior-palindrome THEN
+                PERFORM 04-WRITE-BAND-ROW
+           END-IF.
+
+           IF DEBUG-ON THEN
+                DIVIDE i BY DEBUG-TRACE-EVERY
+                    GIVING debug-dump REMAINDER debug-check
+                IF debug-check = 0 THEN
+                     DISPLAY "LARGEST-PALINDROME: I=" i
+                             " LARGEST-PALINDROME=" largest_palindrome
+                END-IF
+           END-IF.
+
        02-B-SELECTOR SECTION.
-           MULTIPLY i BY j GIVING product.
+           MULTIPLY i BY j GIVING product
+               ON SIZE ERROR
+                   DISPLAY "LARGEST-PALINDROME: PRODUCT EXCEEDED "
+                           "PIC 9(36) CAPACITY"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-MULTIPLY.
            IF product <= largest_palindrome THEN
                    EXIT
            ELSE
@@ -47,6 +240,8 @@
                    PERFORM 03-REVERSE-NUMBER UNTIL product_copy = 0
                    IF reverse_number = product THEN
                            MOVE product TO largest_palindrome
+                           MOVE i TO winning-i
+                           MOVE j TO winning-j
                    END-IF
            END-IF.
 
@@ -55,5 +250,25 @@
            DIVIDE product_copy BY 10 GIVING product_copy.
            COMPUTE reverse_number = reverse_number * 10 + last_digit.
 
+       04-WRITE-BAND-ROW SECTION.
+*> Writes one PALINBAND row for the outer-loop band (this i) that just
+*> raised largest_palindrome, recording the winning factor pair
+*> alongside it so every intermediate best-so-far survives, not just
+*> the final answer.
+           MOVE digits TO BAND-DIGITS.
+           MOVE winning-i TO BAND-I.
+           MOVE winning-j TO BAND-J.
+           MOVE largest_palindrome TO BAND-PALINDROME.
+           MOVE BAND-WORK TO BAND-REC.
+           WRITE BAND-REC.
+
+       COPY VALNUMPR.
+
+       COPY RPTHDRPR.
+
+       COPY RESLOGPR.
+
+       COPY SYSINPR.
+
        END PROGRAM LARGEST-PALINDROME.
 
