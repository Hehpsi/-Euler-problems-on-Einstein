@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESULTS-SUMMARY.
+*> Reads the shared results-history log (RESULTLOG) back and displays
+*> one formatted line per run logged with today's date, for the shift
+*> supervisor's morning review - what ran, what it was given, and what
+*> it answered. RL-TIMESTAMP's first eight characters are the run's
+*> date (see RESLOGPR's MOVE FUNCTION CURRENT-DATE), so that's what
+*> today's runs are matched against. RL-ELAPSED-SECONDS (RESLOGWS)
+*> carries the run's duration, shown here as the last column.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RESLOGSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY RESLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY RESLOGWS.
+
+       01 TODAY-DATE   PIC X(8).
+       01 run-count    PIC 9(4) BINARY VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       00-MAIN SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE.
+
+           OPEN INPUT RESULTS-LOG-FILE.
+           IF RESULTS-LOG-STATUS = "35" THEN
+                DISPLAY "RESULTS-SUMMARY: NO RESULTLOG FILE FOUND, "
+                        "NOTHING HAS BEEN LOGGED YET"
+                MOVE 0 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+           DISPLAY "RUN-HISTORY SUMMARY FOR " TODAY-DATE.
+           DISPLAY "PROGRAM-ID                INPUT                    "
+                   "ANSWER                   RUN-TIMESTAMP         "
+                   "ELAPSED-SECS".
+
+           PERFORM UNTIL RESULTS-LOG-STATUS = "10"
+               READ RESULTS-LOG-FILE
+                   AT END MOVE "10" TO RESULTS-LOG-STATUS
+                   NOT AT END PERFORM 01-DISPLAY-IF-TODAY
+               END-READ
+           END-PERFORM.
+
+           CLOSE RESULTS-LOG-FILE.
+
+           DISPLAY run-count " RUN(S) LOGGED TODAY".
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       01-DISPLAY-IF-TODAY SECTION.
+           MOVE RESULTS-LOG-RECORD TO RESULTS-LOG-WORK.
+
+           IF RL-TIMESTAMP(1:8) NOT = TODAY-DATE THEN
+                GO TO 01-DISPLAY-IF-TODAY-EXIT
+           END-IF.
+
+           ADD 1 TO run-count.
+           DISPLAY RL-PROGRAM-ID " " RL-INPUT-PARM " "
+                   RL-ANSWER " " RL-TIMESTAMP " " RL-ELAPSED-SECONDS.
+
+       01-DISPLAY-IF-TODAY-EXIT.
+           EXIT.
+
+       END PROGRAM RESULTS-SUMMARY.
