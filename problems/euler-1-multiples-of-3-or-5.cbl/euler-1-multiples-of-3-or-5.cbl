@@ -1,44 +1,219 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTIPLES-OF-3-OR-5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DETAIL-FILE ASSIGN TO "MULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY RESLOGSL.
+           COPY SYSINSL.
+           COPY PRIMCSL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DETAIL-FILE.
+       01  DETAIL-REC          PIC 9(18).
+       COPY RESLOGFD.
+       COPY SYSINFD.
+       COPY PRIMCFD.
+
        WORKING-STORAGE SECTION.
-          01 N     PIC 9(8)  BINARY VALUE ZERO.
-          01 num   PIC 9(8)  BINARY VALUE ZERO.
+          COPY RESLOGWS.
+          COPY SYSINWS.
+          COPY VALNUMWS.
+          COPY RPTHDRWS.
+          COPY PRIMCWS.
+          01 N     PIC 9(18) BINARY VALUE ZERO.
+          01 num   PIC 9(18) BINARY VALUE ZERO.
           01 total PIC 9(18) BINARY VALUE ZERO.
-              
-          01 dump    PIC 9(8) BINARY VALUE ZERO.
-          01 residue PIC 9(8) BINARY VALUE ZERO.
+
+          01 dump    PIC 9(18) BINARY VALUE ZERO.
+          01 residue PIC 9(18) BINARY VALUE ZERO.
+
+          01 DIV-A PIC 9(18) BINARY VALUE 3.
+          01 DIV-B PIC 9(18) BINARY VALUE 5.
+
+          01 N-BUFFER    PIC X(18).
+
+          01 ARG-COUNT   PIC 9(2) BINARY VALUE ZERO.
+          01 ARG-NUM     PIC 9(2) BINARY VALUE ZERO.
+          01 REPORT-MODE PIC X    VALUE "N".
+              88 REPORT-MODE-ON VALUE "Y".
+          01 DEBUG-MODE  PIC X    VALUE "N".
+              88 DEBUG-ON VALUE "Y".
+          01 DEBUG-TRACE-EVERY PIC 9(18) BINARY VALUE 1000000.
+          01 debug-check       PIC 9(18) BINARY VALUE ZERO.
 
        PROCEDURE DIVISION.
        01-PREAMBLE SECTION.
-           ACCEPT N FROM COMMAND-LINE.
+           MOVE "MULTIPLES-OF-3-OR-5" TO RL-PROGRAM-ID.
+           MOVE FUNCTION CURRENT-DATE TO RL-START-TIME.
+
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM 9300-GET-PARAMETERS.
+           MOVE 1 TO ARG-NUM.
+           PERFORM 9320-GET-ARGUMENT.
+           MOVE VALIDATE-BUFFER TO N-BUFFER.
+           MOVE 18 TO VALIDATE-MAXLEN.
+           MOVE "N" TO VALIDATE-LABEL.
+           PERFORM 9100-VALIDATE-NUMERIC.
+           MOVE FUNCTION TRIM(N-BUFFER) TO N.
+
+           IF ARG-COUNT >= 2 THEN
+                MOVE 2 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE 18 TO VALIDATE-MAXLEN
+                MOVE "DIV-A" TO VALIDATE-LABEL
+                PERFORM 9100-VALIDATE-NUMERIC
+                MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO DIV-A
+                IF DIV-A EQUAL ZERO THEN
+                     DISPLAY "MULTIPLES-OF-3-OR-5: DIV-A MUST NOT BE "
+                             "ZERO"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                END-IF
+           END-IF.
+
+           IF ARG-COUNT >= 3 THEN
+                MOVE 3 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE 18 TO VALIDATE-MAXLEN
+                MOVE "DIV-B" TO VALIDATE-LABEL
+                PERFORM 9100-VALIDATE-NUMERIC
+                MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO DIV-B
+                IF DIV-B EQUAL ZERO THEN
+                     DISPLAY "MULTIPLES-OF-3-OR-5: DIV-B MUST NOT BE "
+                             "ZERO"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                END-IF
+           END-IF.
+
+           IF ARG-COUNT >= 4 THEN
+                MOVE 4 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER(1:1) TO REPORT-MODE
+           END-IF.
+
+           IF ARG-COUNT >= 5 THEN
+                MOVE 5 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER(1:1) TO DEBUG-MODE
+           END-IF.
+
+           IF REPORT-MODE-ON THEN
+                OPEN OUTPUT DETAIL-FILE
+           END-IF.
+
+           IF DEBUG-ON THEN
+                PERFORM 01-TRACE-DIVISOR-PRIMALITY
+           END-IF.
+
            SUBTRACT 1 FROM N.
-           PERFORM 02-CHECK-RANGE 
-                VARYING num 
-                FROM 3 
-                BY 1 
+           PERFORM 02-CHECK-RANGE
+                VARYING num
+                FROM 1
+                BY 1
                 UNTIL num > N.
+
+           IF REPORT-MODE-ON THEN
+                CLOSE DETAIL-FILE
+           END-IF.
+
+           MOVE FUNCTION TRIM(N-BUFFER) TO RL-INPUT-PARM.
+           PERFORM 9200-DISPLAY-HEADER.
            DISPLAY total.
+
+           MOVE total TO RL-ANSWER.
+           PERFORM 9000-LOG-RESULT.
+
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
-          
+
+       01-TRACE-DIVISOR-PRIMALITY SECTION.
+      *> MULTIPLES-OF-3-OR-5 checks divisibility, not primality, so
+      *> it has no real need of the shared prime cache - this trace
+      *> is DEBUG-MODE-only, telling the operator whether the two
+      *> divisors in play happen to be prime, at no cost to the
+      *> program's main algorithm.
+           PERFORM 9400-LOAD-PRIME-CACHE.
+           IF DIV-A > PRIME-CACHE-CEILING THEN
+                MOVE DIV-A TO PC-TARGET
+                PERFORM 9420-EXTEND-PRIME-CACHE-TO
+           END-IF.
+           MOVE DIV-A TO PC-CANDIDATE.
+           PERFORM 9430-TEST-AGAINST-CACHE.
+           DISPLAY "MULTIPLES-OF-3-OR-5: DIV-A=" DIV-A
+                   " PRIME=" PC-IS-PRIME.
+
+           IF DIV-B > PRIME-CACHE-CEILING THEN
+                MOVE DIV-B TO PC-TARGET
+                PERFORM 9420-EXTEND-PRIME-CACHE-TO
+           END-IF.
+           MOVE DIV-B TO PC-CANDIDATE.
+           PERFORM 9430-TEST-AGAINST-CACHE.
+           DISPLAY "MULTIPLES-OF-3-OR-5: DIV-B=" DIV-B
+                   " PRIME=" PC-IS-PRIME.
+
+           PERFORM 9410-SAVE-PRIME-CACHE.
+
        02-CHECK-RANGE SECTION.
            02-CHECK-IF-DIV-3.
-                DIVIDE num BY 3 GIVING dump REMAINDER residue.
+                DIVIDE num BY DIV-A GIVING dump REMAINDER residue.
                 IF residue = 0 THEN
-                        ADD num to total
+                        ADD num TO total
+                            ON SIZE ERROR
+                                DISPLAY "MULTIPLES-OF-3-OR-5: TOTAL "
+                                        "EXCEEDED PIC 9(18) CAPACITY"
+                                MOVE 16 TO RETURN-CODE
+                                STOP RUN
+                        END-ADD
+                        PERFORM 02-WRITE-DETAIL
                 ELSE
                         PERFORM 02-CHECK-IF-DIV-5
                 END-IF.
+                PERFORM 02-TRACE-PROGRESS.
                 GO TO 02-END.
-           
+
            02-CHECK-IF-DIV-5.
-                DIVIDE num BY 5 GIVING dump REMAINDER residue.
+                DIVIDE num BY DIV-B GIVING dump REMAINDER residue.
                 IF residue = 0 THEN
-                       ADD num to total
+                       ADD num TO total
+                           ON SIZE ERROR
+                               DISPLAY "MULTIPLES-OF-3-OR-5: TOTAL "
+                                       "EXCEEDED PIC 9(18) CAPACITY"
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                       END-ADD
+                       PERFORM 02-WRITE-DETAIL
+                END-IF.
+
+           02-WRITE-DETAIL.
+                IF REPORT-MODE-ON THEN
+                     MOVE num TO DETAIL-REC
+                     WRITE DETAIL-REC
+                END-IF.
+
+           02-TRACE-PROGRESS.
+                IF DEBUG-ON THEN
+                     DIVIDE num BY DEBUG-TRACE-EVERY
+                         GIVING dump REMAINDER debug-check
+                     IF debug-check = 0 THEN
+                          DISPLAY "MULTIPLES-OF-3-OR-5: NUM=" num
+                                  " TOTAL=" total
+                     END-IF
                 END-IF.
 
             02-END.
                 EXIT.
 
-       END PROGRAM MULTIPLES-OF-3-OR-5.
+       COPY VALNUMPR.
+
+       COPY RPTHDRPR.
 
+       COPY RESLOGPR.
+
+       COPY SYSINPR.
+
+       COPY PRIMCPR.
+
+       END PROGRAM MULTIPLES-OF-3-OR-5.
