@@ -1,17 +1,101 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LARGEST-PRIME-FACTOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTOR-FILE ASSIGN TO "PFACTORS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY RESLOGSL.
+           COPY SYSINSL.
+           COPY PRIMCSL.
        DATA DIVISION.
+         FILE SECTION.
+         FD  FACTOR-FILE.
+         01  FACTOR-REC PIC X(26).
+         COPY RESLOGFD.
+         COPY SYSINFD.
+         COPY PRIMCFD.
+
          WORKING-STORAGE SECTION.
+          COPY RESLOGWS.
+          COPY SYSINWS.
+          COPY VALNUMWS.
+          COPY RPTHDRWS.
+          COPY PRIMCWS.
           01 n        PIC 9(18) BINARY.
-          01 divisor  PIC 9(8)  BINARY VALUE 2.
-            
+          01 n-original PIC 9(18) BINARY.
+          01 divisor  PIC 9(18) BINARY VALUE 2.
+          01 divisor-max PIC 9(18) BINARY VALUE 999999999999999999.
+          01 last-factor PIC 9(18) BINARY VALUE 1.
+          01 CACHE-MODE PIC X VALUE "Y".
+              88 CACHE-ON VALUE "Y".
+
           01 dump     PIC 9(1)  BINARY VALUE 0.
-          01 residue  PIC 9(8)  BINARY VALUE 0.
+          01 residue  PIC 9(18) BINARY VALUE 0.
+
+      *> FACTOR-TABLE collects the full factorization (distinct primes
+      *> with multiplicity) for REPORT-MODE, since
+      *> 0002-division-check-loopback only ever keeps the last divisor
+      *> it found. 60 entries is comfortably more than a PIC 9(18) N
+      *> can ever have distinct prime factors of (2*3*5*7*...
+      *> exceeds 9(18) well before 20 factors).
+          01 REPORT-MODE PIC X VALUE "N".
+              88 REPORT-MODE-ON VALUE "Y".
+          01 FACTOR-COUNT-MAX PIC 9(4) BINARY VALUE 60.
+          01 FACTOR-IDX       PIC 9(4) BINARY VALUE 0.
+          01 FACTOR-TABLE.
+              05 FACTOR-ENTRY OCCURS 60 TIMES.
+                  10 FACTOR-VALUE PIC 9(18) BINARY VALUE ZERO.
+                  10 FACTOR-MULT  PIC 9(4)  BINARY VALUE ZERO.
+
+      *> FACTOR-WORK builds each report line in WORKING-STORAGE before
+      *> it is moved to FACTOR-REC, the same way RESLOGWS builds the
+      *> results-log record - VALUE clauses on an FD's own record
+      *> subordinates don't reliably apply at runtime, but they do on
+      *> a WORKING-STORAGE item.
+          01 FACTOR-WORK.
+              05 FR-FACTOR PIC Z(17)9.
+              05 FILLER    PIC X(4) VALUE " x  ".
+              05 FR-MULT   PIC Z(3)9.
+
+          01 ARG-COUNT PIC 9(2) BINARY VALUE ZERO.
+          01 ARG-NUM   PIC 9(2) BINARY VALUE ZERO.
+          01 DEBUG-MODE PIC X VALUE "N".
+              88 DEBUG-ON VALUE "Y".
+          01 DEBUG-TRACE-EVERY PIC 9(18) BINARY VALUE 1000.
+          01 debug-dump        PIC 9(18) BINARY VALUE ZERO.
+          01 debug-check       PIC 9(18) BINARY VALUE ZERO.
 
        PROCEDURE DIVISION.
          0000-preamble.
-            ACCEPT n FROM COMMAND-LINE.
-    
+            MOVE "LARGEST-PRIME-FACTOR" TO RL-PROGRAM-ID.
+            MOVE FUNCTION CURRENT-DATE TO RL-START-TIME.
+
+            ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+            PERFORM 9300-GET-PARAMETERS.
+            MOVE 1 TO ARG-NUM.
+            PERFORM 9320-GET-ARGUMENT.
+            MOVE 18 TO VALIDATE-MAXLEN.
+            MOVE "N" TO VALIDATE-LABEL.
+            PERFORM 9100-VALIDATE-NUMERIC.
+            MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO n.
+            MOVE n TO n-original.
+
+            IF ARG-COUNT >= 2 THEN
+                 MOVE 2 TO ARG-NUM
+                 PERFORM 9320-GET-ARGUMENT
+                 MOVE VALIDATE-BUFFER(1:1) TO DEBUG-MODE
+            END-IF.
+
+            IF ARG-COUNT >= 3 THEN
+                 MOVE 3 TO ARG-NUM
+                 PERFORM 9320-GET-ARGUMENT
+                 MOVE VALIDATE-BUFFER(1:1) TO REPORT-MODE
+            END-IF.
+
+            PERFORM 9400-LOAD-PRIME-CACHE.
+            MOVE 1 TO PC-IDX.
+
          0001-n-not-1-loopback.
             IF n EQUAL 1 THEN
                  GO TO 0002-n-not-1-loop-out.
@@ -20,19 +104,123 @@
             DIVIDE n BY divisor GIVING dump REMAINDER residue.
             IF residue NOT EQUAL 0
                 GO TO 0011-division-check-out.
-            
+
+            MOVE divisor TO last-factor.
             DIVIDE n BY divisor GIVING n.
-            
+            PERFORM 0014-RECORD-FACTOR.
+
+            IF DEBUG-ON THEN
+                 DIVIDE divisor BY DEBUG-TRACE-EVERY
+                     GIVING debug-dump REMAINDER debug-check
+                 IF debug-check = 0 THEN
+                      DISPLAY "LARGEST-PRIME-FACTOR: DIVISOR=" divisor
+                              " N=" n
+                 END-IF
+            END-IF.
+
             GO TO 0002-division-check-loopback.
 
          0011-division-check-out.
-            ADD 1 TO divisor. 
+            PERFORM 0012-NEXT-DIVISOR-FROM-CACHE.
+            IF divisor > divisor-max THEN
+                 DISPLAY "LARGEST-PRIME-FACTOR: DIVISOR EXCEEDED "
+                         "PIC 9(18) CAPACITY BEFORE A FACTOR WAS FOUND"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+            END-IF.
             GO TO 0001-n-not-1-loopback.
-        
-        
+
+         0012-NEXT-DIVISOR-FROM-CACHE.
+      *> Divisors are drawn from the shared prime cache whenever it
+      *> reaches far enough; the cache is grown in 100000-wide chunks
+      *> on demand. Once the cache hits its fixed capacity, this
+      *> falls back to the original odd-number stepping so huge N
+      *> values are still handled correctly, just without the
+      *> cache's speedup for the untested tail.
+            IF CACHE-ON THEN
+                 ADD 1 TO PC-IDX
+                 IF PC-IDX <= PRIME-CACHE-COUNT THEN
+                      MOVE PRIME-CACHE-ENTRY(PC-IDX) TO divisor
+                 ELSE
+                      IF PRIME-CACHE-COUNT < PRIME-CACHE-CAPACITY THEN
+                           COMPUTE PC-TARGET =
+                               PRIME-CACHE-CEILING + 100000
+                           PERFORM 9420-EXTEND-PRIME-CACHE-TO
+                      END-IF
+                      IF PC-IDX <= PRIME-CACHE-COUNT THEN
+                           MOVE PRIME-CACHE-ENTRY(PC-IDX) TO divisor
+                      ELSE
+                           MOVE "N" TO CACHE-MODE
+                           PERFORM 0013-NEXT-DIVISOR-RAW
+                      END-IF
+                 END-IF
+            ELSE
+                 PERFORM 0013-NEXT-DIVISOR-RAW
+            END-IF.
+
+         0013-NEXT-DIVISOR-RAW.
+            IF divisor EQUAL 2 THEN
+                 ADD 1 TO divisor
+            ELSE
+                 ADD 2 TO divisor
+            END-IF.
+
+         0014-RECORD-FACTOR.
+      *> Keeps FACTOR-TABLE's running per-divisor multiplicity in
+      *> step with last-factor, so REPORT-MODE has the full
+      *> factorization on hand once n reaches 1, not just the final
+      *> divisor. Only does any work when REPORT-MODE is on, since
+      *> otherwise the table is never read.
+            IF REPORT-MODE-ON THEN
+                 IF FACTOR-IDX > 0
+                         AND FACTOR-VALUE(FACTOR-IDX) = divisor THEN
+                      ADD 1 TO FACTOR-MULT(FACTOR-IDX)
+                 ELSE
+                      IF FACTOR-IDX < FACTOR-COUNT-MAX THEN
+                           ADD 1 TO FACTOR-IDX
+                           MOVE divisor TO FACTOR-VALUE(FACTOR-IDX)
+                           MOVE 1 TO FACTOR-MULT(FACTOR-IDX)
+                      END-IF
+                 END-IF
+            END-IF.
+
+         0015-WRITE-FACTOR-REPORT.
+            OPEN OUTPUT FACTOR-FILE.
+            PERFORM VARYING FACTOR-IDX FROM 1 BY 1
+                    UNTIL FACTOR-IDX > FACTOR-COUNT-MAX
+                    OR FACTOR-VALUE(FACTOR-IDX) = ZERO
+                 MOVE FACTOR-VALUE(FACTOR-IDX) TO FR-FACTOR
+                 MOVE FACTOR-MULT(FACTOR-IDX)  TO FR-MULT
+                 MOVE FACTOR-WORK TO FACTOR-REC
+                 WRITE FACTOR-REC
+            END-PERFORM.
+            CLOSE FACTOR-FILE.
+
          0002-n-not-1-loop-out.
-            SUBTRACT 1 FROM divisor.
-            DISPLAY divisor.
-         
+            MOVE n-original TO RL-INPUT-PARM.
+            PERFORM 9200-DISPLAY-HEADER.
+            DISPLAY last-factor.
+
+            IF REPORT-MODE-ON THEN
+                 PERFORM 0015-WRITE-FACTOR-REPORT
+            END-IF.
+
+            MOVE last-factor TO RL-ANSWER.
+            PERFORM 9000-LOG-RESULT.
+
+            PERFORM 9410-SAVE-PRIME-CACHE.
+
+            MOVE 0 TO RETURN-CODE.
             STOP RUN.
+
+       COPY VALNUMPP.
+
+       COPY RPTHDRPP.
+
+       COPY RESLOGPP.
+
+       COPY SYSINPP.
+
+       COPY PRIMCPP.
+
        END PROGRAM LARGEST-PRIME-FACTOR.
