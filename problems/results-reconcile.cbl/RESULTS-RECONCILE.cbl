@@ -0,0 +1,744 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESULTS-RECONCILE.
+*> Reads the shared results-history log and, for each of the ten
+*> problem programs that logged a run, independently re-derives (or,
+*> where an independent re-derivation isn't safely possible from a
+*> single logged input/answer pair, sanity-bounds) the logged answer.
+*> Because RESULTS-LOG-WORK only carries one input parameter and one
+*> answer per run (see RESLOGWS), any secondary parameter a program
+*> also accepts (a divisor pair, a minimum block length, a modulus,
+*> and so on) is not recoverable here and the check below assumes
+*> that program's documented default for it. Programs with no logged
+*> run are reported SKIPPED, not MISMATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RESLOGSL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY RESLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY RESLOGWS.
+
+       01 RECON-TABLE.
+           05 RECON-ENTRY OCCURS 10 TIMES.
+               10 RC-NAME    PIC X(25) VALUE SPACES.
+               10 RC-LOGGED  PIC X VALUE "N".
+                   88 RC-WAS-LOGGED VALUE "Y".
+               10 RC-INPUT   PIC X(36) VALUE SPACES.
+               10 RC-ANSWER  PIC X(36) VALUE SPACES.
+
+       01 rc-idx          PIC 9(2) BINARY.
+       01 ok-count        PIC 9(4) BINARY VALUE ZERO.
+       01 mismatch-count  PIC 9(4) BINARY VALUE ZERO.
+       01 skipped-count   PIC 9(4) BINARY VALUE ZERO.
+
+*> MULTIPLES-OF-3-OR-5 - closed-form resum, assumes default
+*> divisors 3 and 5 (the secondary DIV-A/DIV-B parameters are not
+*> recoverable from the log).
+       01 ms-n       PIC 9(36).
+       01 ms-answer  PIC 9(36).
+       01 ms-q3      PIC 9(36).
+       01 ms-q5      PIC 9(36).
+       01 ms-q15     PIC 9(36).
+       01 ms-total   PIC 9(36).
+
+*> PRIME-SUM - bounded trial-division resum of primes 2 through N
+*> inclusive (matching 03-SIEVE-SUM's own inclusive upper bound).
+       01 ps-n          PIC 9(18) BINARY.
+       01 ps-answer     PIC 9(18) BINARY.
+       01 ps-sum        PIC 9(18) BINARY.
+       01 ps-limit      PIC 9(18) BINARY VALUE 100000.
+       01 ps-candidate  PIC 9(18) BINARY.
+       01 ps-divisor    PIC 9(18) BINARY.
+       01 ps-dump       PIC 9(18) BINARY.
+       01 ps-remainder  PIC 9(18) BINARY.
+       01 ps-is-prime   PIC X.
+           88 PS-PRIME VALUE "Y".
+
+*> ARRANGED-PROB - checks B alone via the discriminant of
+*> 2*B*(B-1) = N*(N-1): a whole N exists iff 8*B*(B-1)+1 is a
+*> perfect square with an odd root. Needs no N.
+       01 ap-b          PIC 9(36).
+       01 ap-disc       PIC 9(36).
+       01 ap-lo         PIC 9(36).
+       01 ap-hi         PIC 9(36).
+       01 ap-mid        PIC 9(36).
+       01 ap-mid-sq     PIC 9(36).
+       01 ap-root       PIC 9(36).
+       01 ap-root-dump  PIC 9(36).
+       01 ap-root-rem   PIC 9(36).
+       01 ap-overflow   PIC X VALUE "N".
+           88 AP-OVERFLOWED VALUE "Y".
+
+*> COUNTING-BLOCKS - bounded iterative reimplementation of COUNTS'
+*> recurrence, assumes the default MIN-BLOCK-LENGTH of 3 (not
+*> recoverable from the log). Capped well below the point where
+*> COUNTS' own RETURNING-via-RETURN-CODE plumbing could have
+*> silently wrapped, since matching that wrap bit-for-bit isn't
+*> something this check can rely on.
+       01 cb-limit          PIC 9(4) BINARY VALUE 3000.
+       01 cb-magnitude-cap  PIC 9(18) BINARY VALUE 500000000.
+       01 cb-row-length     PIC 9(4) BINARY.
+       01 cb-minlength      PIC 9(4) BINARY VALUE 3.
+       01 cb-answer         PIC 9(18) BINARY.
+       01 cb-result         PIC 9(18) BINARY.
+       01 cb-idx            PIC 9(4) BINARY.
+       01 cb-cblock         PIC 9(4) BINARY.
+       01 cb-cnext          PIC 9(4) BINARY.
+       01 cb-overflow       PIC X VALUE "N".
+           88 CB-OVERFLOWED VALUE "Y".
+       01 CB-SOLUTIONS-TABLE.
+           05 cb-solutions PIC 9(18) BINARY VALUE ZERO OCCURS 3001 TIMES.
+
+*> RED-GREEN-AND-BLUE - bounded iterative reimplementation of
+*> 01-SUB-PROCEDURE's own recurrence. RL-INPUT-PARM already carries
+*> the program's own "ADD 1 TO L" adaptation (it logs L after that
+*> ADD, not the row length as typed), so the logged value is used
+*> directly as the CACHE index to fill up to.
+       01 rgb-limit    PIC 9(4) BINARY VALUE 5001.
+       01 rgb-l        PIC 9(4) BINARY.
+       01 rgb-target   PIC 9(4) BINARY.
+       01 rgb-answer   PIC 9(18) BINARY.
+       01 rgb-result   PIC 9(18) BINARY.
+       01 rgb-end-i    PIC 9(4) BINARY.
+       01 rgb-beg-i    PIC S9(4) BINARY.
+       01 RGB-CACHE-TABLE.
+           05 rgb-cache PIC 9(18) BINARY VALUE ZERO OCCURS 5001 TIMES.
+
+*> PRIME-DIGITS - FACTORIALISH's recurrence combines a recursive
+*> odd-factorial-style product with a power-of-two term that is
+*> never reduced modulo anything before the final MULTIPLY, so no
+*> safe independent formula can be reconstructed from RL-ANSWER
+*> alone. The answer is reported SKIPPED rather than guessed at.
+       01 pd-answer  PIC 9(18) BINARY.
+
+*> FACTORIAL-TRAILING-DIGITS - bound check only: the count of
+*> N-hex-digit numbers whose factorial ends in exactly N zero hex
+*> digits must, by definition, be smaller than 16**N.
+       01 fh-hex-size  PIC 9(4) BINARY.
+       01 fh-answer    PIC 9(18) BINARY.
+       01 fh-bound     PIC 9(18) BINARY.
+       01 fh-idx       PIC 9(4) BINARY.
+       01 fh-overflow  PIC X VALUE "N".
+           88 FH-OVERFLOWED VALUE "Y".
+
+*> LARGEST-PRIME-FACTOR - the logged answer must divide N evenly
+*> and must itself be prime.
+       01 lpf-n          PIC 9(18) BINARY.
+       01 lpf-answer     PIC 9(18) BINARY.
+       01 lpf-limit      PIC 9(18) BINARY VALUE 10000000.
+       01 lpf-dump       PIC 9(18) BINARY.
+       01 lpf-remainder  PIC 9(18) BINARY.
+       01 lpf-divisor    PIC 9(18) BINARY.
+       01 lpf-is-prime   PIC X.
+           88 LPF-PRIME VALUE "Y".
+
+*> LARGEST-PALINDROME - the logged answer's significant digits (the
+*> zero-padded PIC 9(36) log field, leading zeros stripped) must be
+*> non-zero and must read the same forwards and backwards.
+       01 lp-text     PIC X(36).
+       01 lp-start    PIC 9(2) BINARY.
+       01 lp-len      PIC 9(2) BINARY.
+       01 lp-half     PIC 9(2) BINARY.
+       01 lp-offset   PIC 9(2) BINARY.
+       01 lp-is-pal   PIC X VALUE "Y".
+           88 LP-PALINDROME VALUE "Y".
+
+*> COIN-PARTITIONS - reimplements the pentagonal-number recurrence
+*> that PENTAGONAL/01-CALC use, iteratively, to find the smallest N
+*> whose partition count is divisible by the logged MODULUS.
+       01 cp-modulus    PIC 9(8) BINARY.
+       01 cp-answer     PIC 9(8) BINARY.
+       01 cp-limit      PIC 9(8) BINARY VALUE 20000.
+       01 cp-n          PIC 9(8) BINARY.
+       01 cp-found-n    PIC 9(8) BINARY VALUE ZERO.
+       01 cp-k          PIC 9(8) BINARY.
+       01 cp-g1         PIC 9(8) BINARY.
+       01 cp-g2         PIC 9(8) BINARY.
+       01 cp-arg        PIC 9(8) BINARY.
+       01 cp-half       PIC 9(8) BINARY.
+       01 cp-half-rem   PIC 9(1) BINARY.
+       01 cp-sum        PIC S9(18) BINARY.
+       01 cp-sign       PIC S9 VALUE 1.
+       01 cp-dump       PIC S9(18) BINARY.
+       01 cp-done       PIC X VALUE "N".
+           88 CP-IS-DONE VALUE "Y".
+       01 CP-PARTITION-TABLE.
+           05 cp-table PIC S9(18) BINARY VALUE ZERO OCCURS 20001 TIMES.
+
+       PROCEDURE DIVISION.
+       00-MAIN SECTION.
+           PERFORM 01-INIT-TABLE.
+           PERFORM 02-LOAD-RESULTS-LOG.
+
+           PERFORM 03-CHECK-MULTIPLES-OF-3-OR-5.
+           PERFORM 04-CHECK-PRIME-SUM.
+           PERFORM 05-CHECK-ARRANGED-PROB.
+           PERFORM 06-CHECK-COUNTING-BLOCKS.
+           PERFORM 07-CHECK-RED-GREEN-AND-BLUE.
+           PERFORM 08-CHECK-PRIME-DIGITS.
+           PERFORM 09-CHECK-FACTORIAL-TRAILING-DIGITS.
+           PERFORM 10-CHECK-LARGEST-PRIME-FACTOR.
+           PERFORM 11-CHECK-LARGEST-PALINDROME.
+           PERFORM 12-CHECK-COIN-PARTITIONS.
+
+           DISPLAY "RESULTS-RECONCILE: " ok-count " OK, "
+                   mismatch-count " MISMATCH, "
+                   skipped-count " SKIPPED".
+
+           IF mismatch-count > 0 THEN
+                MOVE 16 TO RETURN-CODE
+           ELSE
+                MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       01-INIT-TABLE SECTION.
+           MOVE "MULTIPLES-OF-3-OR-5"       TO RC-NAME(1).
+           MOVE "PRIME-SUM"                 TO RC-NAME(2).
+           MOVE "ARRANGED-PROB"             TO RC-NAME(3).
+           MOVE "COUNTING-BLOCKS"           TO RC-NAME(4).
+           MOVE "RED-GREEN-AND-BLUE"        TO RC-NAME(5).
+           MOVE "PRIME-DIGITS"              TO RC-NAME(6).
+           MOVE "FACTORIAL-TRAILING-DIGITS" TO RC-NAME(7).
+           MOVE "LARGEST-PRIME-FACTOR"      TO RC-NAME(8).
+           MOVE "LARGEST-PALINDROME"        TO RC-NAME(9).
+           MOVE "COIN-PARTITIONS"           TO RC-NAME(10).
+
+       02-LOAD-RESULTS-LOG SECTION.
+           OPEN INPUT RESULTS-LOG-FILE.
+           IF RESULTS-LOG-STATUS = "35" THEN
+                DISPLAY "RESULTS-RECONCILE: RESULTLOG FILE NOT FOUND, "
+                        "ALL CHECKS WILL BE SKIPPED"
+           ELSE
+                PERFORM UNTIL RESULTS-LOG-STATUS = "10"
+                    READ RESULTS-LOG-FILE
+                        AT END MOVE "10" TO RESULTS-LOG-STATUS
+                        NOT AT END PERFORM 02A-CAPTURE-RECORD
+                    END-READ
+                END-PERFORM
+                CLOSE RESULTS-LOG-FILE
+           END-IF.
+
+       02A-CAPTURE-RECORD SECTION.
+           MOVE RESULTS-LOG-RECORD TO RESULTS-LOG-WORK.
+           PERFORM VARYING rc-idx FROM 1 BY 1 UNTIL rc-idx > 10
+               IF RC-NAME(rc-idx) = RL-PROGRAM-ID THEN
+                    MOVE "Y" TO RC-LOGGED(rc-idx)
+                    MOVE RL-INPUT-PARM TO RC-INPUT(rc-idx)
+                    MOVE RL-ANSWER TO RC-ANSWER(rc-idx)
+               END-IF
+           END-PERFORM.
+
+       03-CHECK-MULTIPLES-OF-3-OR-5 SECTION.
+           IF NOT RC-WAS-LOGGED(1) THEN
+                DISPLAY "RECONCILE: MULTIPLES-OF-3-OR-5 - NO LOGGED "
+                        "RESULT, SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 03-CHECK-MULTIPLES-OF-3-OR-5-EXIT
+           END-IF.
+
+           MOVE FUNCTION TRIM(RC-INPUT(1)) TO ms-n.
+           MOVE FUNCTION TRIM(RC-ANSWER(1)) TO ms-answer.
+
+           SUBTRACT 1 FROM ms-n.
+           DIVIDE ms-n BY 3 GIVING ms-q3.
+           DIVIDE ms-n BY 5 GIVING ms-q5.
+           DIVIDE ms-n BY 15 GIVING ms-q15.
+           COMPUTE ms-total =
+                 3 * ms-q3 * (ms-q3 + 1) / 2
+               + 5 * ms-q5 * (ms-q5 + 1) / 2
+               - 15 * ms-q15 * (ms-q15 + 1) / 2.
+
+           IF ms-total = ms-answer THEN
+                DISPLAY "RECONCILE: MULTIPLES-OF-3-OR-5 OK ("
+                        ms-answer ")"
+                ADD 1 TO ok-count
+           ELSE
+                DISPLAY "RECONCILE: MULTIPLES-OF-3-OR-5 MISMATCH - LOG="
+                        ms-answer " INDEPENDENT=" ms-total
+                        " (ASSUMES DEFAULT DIVISORS 3 AND 5)"
+                ADD 1 TO mismatch-count
+           END-IF.
+       03-CHECK-MULTIPLES-OF-3-OR-5-EXIT.
+           EXIT.
+
+       04-CHECK-PRIME-SUM SECTION.
+           IF NOT RC-WAS-LOGGED(2) THEN
+                DISPLAY "RECONCILE: PRIME-SUM - NO LOGGED RESULT, "
+                        "SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 04-CHECK-PRIME-SUM-EXIT
+           END-IF.
+
+           MOVE FUNCTION TRIM(RC-INPUT(2)) TO ps-n.
+           MOVE FUNCTION TRIM(RC-ANSWER(2)) TO ps-answer.
+
+           IF ps-n > ps-limit THEN
+                DISPLAY "RECONCILE: PRIME-SUM - N=" ps-n
+                        " EXCEEDS INDEPENDENT-RECOMPUTE LIMIT OF "
+                        ps-limit ", SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 04-CHECK-PRIME-SUM-EXIT
+           END-IF.
+
+           MOVE 0 TO ps-sum.
+           IF ps-n > 0 THEN
+                MOVE 2 TO ps-sum
+                IF ps-n >= 3 THEN
+                     PERFORM VARYING ps-candidate FROM 3 BY 1
+                             UNTIL ps-candidate > ps-n
+                         PERFORM 04A-TEST-PRIMALITY
+                         IF PS-PRIME THEN
+                              ADD ps-candidate TO ps-sum
+                         END-IF
+                     END-PERFORM
+                END-IF
+           END-IF.
+
+           IF ps-sum = ps-answer THEN
+                DISPLAY "RECONCILE: PRIME-SUM OK (" ps-answer ")"
+                ADD 1 TO ok-count
+           ELSE
+                DISPLAY "RECONCILE: PRIME-SUM MISMATCH - LOG="
+                        ps-answer " INDEPENDENT=" ps-sum
+                ADD 1 TO mismatch-count
+           END-IF.
+       04-CHECK-PRIME-SUM-EXIT.
+           EXIT.
+
+       04A-TEST-PRIMALITY SECTION.
+           MOVE "Y" TO ps-is-prime.
+           IF ps-candidate < 2 THEN
+                MOVE "N" TO ps-is-prime
+                GO TO 04A-TEST-PRIMALITY-EXIT
+           END-IF.
+           PERFORM VARYING ps-divisor FROM 2 BY 1
+                   UNTIL (ps-divisor * ps-divisor > ps-candidate)
+                      OR NOT PS-PRIME
+               DIVIDE ps-candidate BY ps-divisor
+                   GIVING ps-dump REMAINDER ps-remainder
+               IF ps-remainder = 0 THEN
+                    MOVE "N" TO ps-is-prime
+               END-IF
+           END-PERFORM.
+       04A-TEST-PRIMALITY-EXIT.
+           EXIT.
+
+       05-CHECK-ARRANGED-PROB SECTION.
+           IF NOT RC-WAS-LOGGED(3) THEN
+                DISPLAY "RECONCILE: ARRANGED-PROB - NO LOGGED RESULT, "
+                        "SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 05-CHECK-ARRANGED-PROB-EXIT
+           END-IF.
+
+           MOVE FUNCTION TRIM(RC-ANSWER(3)) TO ap-b.
+           MOVE "N" TO ap-overflow.
+           COMPUTE ap-disc = 8 * ap-b * (ap-b - 1) + 1
+               ON SIZE ERROR
+                   MOVE "Y" TO ap-overflow
+           END-COMPUTE.
+           IF NOT AP-OVERFLOWED THEN
+                COMPUTE ap-hi = ap-b * 3
+                    ON SIZE ERROR
+                        MOVE "Y" TO ap-overflow
+                END-COMPUTE
+           END-IF.
+
+           IF AP-OVERFLOWED THEN
+                DISPLAY "RECONCILE: ARRANGED-PROB - B=" ap-b
+                        " TOO LARGE FOR INDEPENDENT RECOMPUTE, SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 05-CHECK-ARRANGED-PROB-EXIT
+           END-IF.
+
+           MOVE 0 TO ap-lo.
+           PERFORM 05A-BISECT-STEP UNTIL ap-lo >= ap-hi.
+           MOVE ap-lo TO ap-root.
+           COMPUTE ap-mid-sq = ap-root * ap-root.
+           DIVIDE ap-root BY 2 GIVING ap-root-dump REMAINDER ap-root-rem.
+
+           IF ap-mid-sq = ap-disc AND ap-root-rem = 1 THEN
+                DISPLAY "RECONCILE: ARRANGED-PROB OK (" ap-b ")"
+                ADD 1 TO ok-count
+           ELSE
+                DISPLAY "RECONCILE: ARRANGED-PROB MISMATCH - B=" ap-b
+                        " DOES NOT SATISFY 2*B*(B-1)=N*(N-1) FOR ANY "
+                        "WHOLE N"
+                ADD 1 TO mismatch-count
+           END-IF.
+       05-CHECK-ARRANGED-PROB-EXIT.
+           EXIT.
+
+       05A-BISECT-STEP SECTION.
+           COMPUTE ap-mid = (ap-lo + ap-hi + 1) / 2.
+           COMPUTE ap-mid-sq = ap-mid * ap-mid.
+           IF ap-mid-sq <= ap-disc THEN
+                MOVE ap-mid TO ap-lo
+           ELSE
+                SUBTRACT 1 FROM ap-mid GIVING ap-hi
+           END-IF.
+
+       06-CHECK-COUNTING-BLOCKS SECTION.
+           IF NOT RC-WAS-LOGGED(4) THEN
+                DISPLAY "RECONCILE: COUNTING-BLOCKS - NO LOGGED "
+                        "RESULT, SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 06-CHECK-COUNTING-BLOCKS-EXIT
+           END-IF.
+
+           MOVE FUNCTION TRIM(RC-INPUT(4)) TO cb-row-length.
+           MOVE FUNCTION TRIM(RC-ANSWER(4)) TO cb-answer.
+
+           IF cb-row-length > cb-limit THEN
+                DISPLAY "RECONCILE: COUNTING-BLOCKS - ROW-LENGTH="
+                        cb-row-length
+                        " EXCEEDS INDEPENDENT-RECOMPUTE LIMIT OF "
+                        cb-limit ", SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 06-CHECK-COUNTING-BLOCKS-EXIT
+           END-IF.
+
+           MOVE "N" TO cb-overflow.
+           MOVE 1 TO cb-solutions(1).
+
+           IF cb-row-length = 0 THEN
+                MOVE 1 TO cb-result
+           ELSE
+                PERFORM VARYING cb-idx FROM 1 BY 1
+                        UNTIL cb-idx > cb-row-length OR CB-OVERFLOWED
+                    PERFORM 06A-DP-STEP
+                END-PERFORM
+                MOVE cb-solutions(cb-row-length + 1) TO cb-result
+           END-IF.
+
+           IF CB-OVERFLOWED THEN
+                DISPLAY "RECONCILE: COUNTING-BLOCKS - INDEPENDENT "
+                        "RECOMPUTE EXCEEDED A SAFE MAGNITUDE, SKIPPED"
+                ADD 1 TO skipped-count
+           ELSE
+                IF cb-result = cb-answer THEN
+                     DISPLAY "RECONCILE: COUNTING-BLOCKS OK ("
+                             cb-answer ")"
+                     ADD 1 TO ok-count
+                ELSE
+                     DISPLAY "RECONCILE: COUNTING-BLOCKS MISMATCH - "
+                             "LOG=" cb-answer " INDEPENDENT=" cb-result
+                             " (ASSUMES DEFAULT MIN-BLOCK-LENGTH=3)"
+                     ADD 1 TO mismatch-count
+                END-IF
+           END-IF.
+       06-CHECK-COUNTING-BLOCKS-EXIT.
+           EXIT.
+
+       06A-DP-STEP SECTION.
+           MOVE cb-solutions(cb-idx) TO cb-result.
+           PERFORM VARYING cb-cblock FROM cb-minlength BY 1
+                   UNTIL cb-cblock > cb-idx
+               SUBTRACT cb-cblock FROM cb-idx GIVING cb-cnext
+               IF cb-cnext > 0 THEN
+                    SUBTRACT 1 FROM cb-cnext
+               END-IF
+               ADD cb-solutions(cb-cnext + 1) TO cb-result
+           END-PERFORM.
+           IF cb-result > cb-magnitude-cap THEN
+                MOVE "Y" TO cb-overflow
+           END-IF.
+           MOVE cb-result TO cb-solutions(cb-idx + 1).
+
+       07-CHECK-RED-GREEN-AND-BLUE SECTION.
+           IF NOT RC-WAS-LOGGED(5) THEN
+                DISPLAY "RECONCILE: RED-GREEN-AND-BLUE - NO LOGGED "
+                        "RESULT, SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 07-CHECK-RED-GREEN-AND-BLUE-EXIT
+           END-IF.
+
+           MOVE FUNCTION TRIM(RC-INPUT(5)) TO rgb-l.
+           MOVE FUNCTION TRIM(RC-ANSWER(5)) TO rgb-answer.
+      *> RED-GREEN-AND-BLUE now logs the real L the operator typed, so
+      *> the CACHE index it actually answered from (its own internal
+      *> ADD 1 TO l) has to be reconstructed here the same way.
+           ADD 1 TO rgb-l GIVING rgb-target.
+
+           IF rgb-target > rgb-limit THEN
+                DISPLAY "RECONCILE: RED-GREEN-AND-BLUE - L=" rgb-l
+                        " EXCEEDS INDEPENDENT-RECOMPUTE LIMIT OF "
+                        rgb-limit ", SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 07-CHECK-RED-GREEN-AND-BLUE-EXIT
+           END-IF.
+
+           MOVE 1 TO rgb-cache(1).
+
+           PERFORM VARYING rgb-end-i FROM 2 BY 1
+                   UNTIL rgb-end-i > rgb-target
+               PERFORM 07A-DP-STEP
+           END-PERFORM.
+           MOVE rgb-cache(rgb-target) TO rgb-result.
+
+           IF rgb-result = rgb-answer THEN
+                DISPLAY "RECONCILE: RED-GREEN-AND-BLUE OK ("
+                        rgb-answer ")"
+                ADD 1 TO ok-count
+           ELSE
+                DISPLAY "RECONCILE: RED-GREEN-AND-BLUE MISMATCH - LOG="
+                        rgb-answer " INDEPENDENT=" rgb-result
+                ADD 1 TO mismatch-count
+           END-IF.
+       07-CHECK-RED-GREEN-AND-BLUE-EXIT.
+           EXIT.
+
+       07A-DP-STEP SECTION.
+           SUBTRACT 4 FROM rgb-end-i GIVING rgb-beg-i.
+           IF rgb-beg-i <= 0 THEN
+                MOVE 1 TO rgb-beg-i
+           END-IF.
+           PERFORM UNTIL rgb-beg-i >= rgb-end-i
+               ADD rgb-cache(rgb-beg-i) TO rgb-cache(rgb-end-i)
+               ADD 1 TO rgb-beg-i
+           END-PERFORM.
+
+       08-CHECK-PRIME-DIGITS SECTION.
+           IF NOT RC-WAS-LOGGED(6) THEN
+                DISPLAY "RECONCILE: PRIME-DIGITS - NO LOGGED RESULT, "
+                        "SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 08-CHECK-PRIME-DIGITS-EXIT
+           END-IF.
+           MOVE FUNCTION TRIM(RC-ANSWER(6)) TO pd-answer.
+           DISPLAY "RECONCILE: PRIME-DIGITS - NO SAFE INDEPENDENT "
+                   "METHOD AVAILABLE FOR THIS ANSWER (" pd-answer
+                   "), SKIPPED"
+           ADD 1 TO skipped-count.
+       08-CHECK-PRIME-DIGITS-EXIT.
+           EXIT.
+
+       09-CHECK-FACTORIAL-TRAILING-DIGITS SECTION.
+           IF NOT RC-WAS-LOGGED(7) THEN
+                DISPLAY "RECONCILE: FACTORIAL-TRAILING-DIGITS - NO "
+                        "LOGGED RESULT, SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 09-CHECK-FACTORIAL-TRAILING-DIGITS-EXIT
+           END-IF.
+
+           MOVE FUNCTION TRIM(RC-INPUT(7)) TO fh-hex-size.
+           MOVE FUNCTION TRIM(RC-ANSWER(7)) TO fh-answer.
+
+           MOVE "N" TO fh-overflow.
+           MOVE 1 TO fh-bound.
+           PERFORM VARYING fh-idx FROM 1 BY 1 UNTIL fh-idx > fh-hex-size
+                                              OR FH-OVERFLOWED
+               MULTIPLY 16 BY fh-bound
+                   ON SIZE ERROR
+                       MOVE "Y" TO fh-overflow
+               END-MULTIPLY
+           END-PERFORM.
+
+           IF FH-OVERFLOWED THEN
+                DISPLAY "RECONCILE: FACTORIAL-TRAILING-DIGITS - "
+                        "HEX-SIZE=" fh-hex-size
+                        " TOO LARGE FOR INDEPENDENT BOUND CHECK, "
+                        "SKIPPED"
+                ADD 1 TO skipped-count
+           ELSE
+                IF fh-answer < fh-bound THEN
+                     DISPLAY "RECONCILE: FACTORIAL-TRAILING-DIGITS OK ("
+                             fh-answer ")"
+                     ADD 1 TO ok-count
+                ELSE
+                     DISPLAY "RECONCILE: FACTORIAL-TRAILING-DIGITS "
+                             "MISMATCH - ANSWER=" fh-answer
+                             " IS NOT SMALLER THAN 16**HEX-SIZE="
+                             fh-bound
+                     ADD 1 TO mismatch-count
+                END-IF
+           END-IF.
+       09-CHECK-FACTORIAL-TRAILING-DIGITS-EXIT.
+           EXIT.
+
+       10-CHECK-LARGEST-PRIME-FACTOR SECTION.
+           IF NOT RC-WAS-LOGGED(8) THEN
+                DISPLAY "RECONCILE: LARGEST-PRIME-FACTOR - NO LOGGED "
+                        "RESULT, SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 10-CHECK-LARGEST-PRIME-FACTOR-EXIT
+           END-IF.
+
+           MOVE FUNCTION TRIM(RC-INPUT(8)) TO lpf-n.
+           MOVE FUNCTION TRIM(RC-ANSWER(8)) TO lpf-answer.
+
+           IF lpf-answer = 0 OR lpf-answer > lpf-limit THEN
+                DISPLAY "RECONCILE: LARGEST-PRIME-FACTOR - ANSWER="
+                        lpf-answer
+                        " OUT OF INDEPENDENT-RECOMPUTE RANGE, SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 10-CHECK-LARGEST-PRIME-FACTOR-EXIT
+           END-IF.
+
+           DIVIDE lpf-n BY lpf-answer GIVING lpf-dump
+               REMAINDER lpf-remainder.
+           IF lpf-remainder NOT = 0 THEN
+                DISPLAY "RECONCILE: LARGEST-PRIME-FACTOR MISMATCH - "
+                        lpf-answer " DOES NOT DIVIDE " lpf-n
+                ADD 1 TO mismatch-count
+                GO TO 10-CHECK-LARGEST-PRIME-FACTOR-EXIT
+           END-IF.
+
+           MOVE "Y" TO lpf-is-prime.
+           IF lpf-answer > 1 THEN
+                PERFORM VARYING lpf-divisor FROM 2 BY 1
+                        UNTIL (lpf-divisor * lpf-divisor > lpf-answer)
+                           OR NOT LPF-PRIME
+                    DIVIDE lpf-answer BY lpf-divisor
+                        GIVING lpf-dump REMAINDER lpf-remainder
+                    IF lpf-remainder = 0 THEN
+                         MOVE "N" TO lpf-is-prime
+                    END-IF
+                END-PERFORM
+           ELSE
+                MOVE "N" TO lpf-is-prime
+           END-IF.
+
+           IF LPF-PRIME THEN
+                DISPLAY "RECONCILE: LARGEST-PRIME-FACTOR OK ("
+                        lpf-answer ")"
+                ADD 1 TO ok-count
+           ELSE
+                DISPLAY "RECONCILE: LARGEST-PRIME-FACTOR MISMATCH - "
+                        lpf-answer " IS NOT PRIME"
+                ADD 1 TO mismatch-count
+           END-IF.
+       10-CHECK-LARGEST-PRIME-FACTOR-EXIT.
+           EXIT.
+
+       11-CHECK-LARGEST-PALINDROME SECTION.
+           IF NOT RC-WAS-LOGGED(9) THEN
+                DISPLAY "RECONCILE: LARGEST-PALINDROME - NO LOGGED "
+                        "RESULT, SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 11-CHECK-LARGEST-PALINDROME-EXIT
+           END-IF.
+
+           MOVE RC-ANSWER(9) TO lp-text.
+           MOVE "Y" TO lp-is-pal.
+
+           MOVE 1 TO lp-start.
+           PERFORM UNTIL lp-start > 36 OR lp-text(lp-start:1) NOT = "0"
+               ADD 1 TO lp-start
+           END-PERFORM.
+
+           IF lp-start > 36 THEN
+                DISPLAY "RECONCILE: LARGEST-PALINDROME MISMATCH - "
+                        "LOGGED ANSWER IS ZERO"
+                ADD 1 TO mismatch-count
+                GO TO 11-CHECK-LARGEST-PALINDROME-EXIT
+           END-IF.
+
+           COMPUTE lp-len = 36 - lp-start + 1.
+           COMPUTE lp-half = lp-len / 2.
+           MOVE 0 TO lp-offset.
+           PERFORM UNTIL lp-offset >= lp-half OR NOT LP-PALINDROME
+               IF lp-text(lp-start + lp-offset:1)
+                       NOT = lp-text(36 - lp-offset:1) THEN
+                    MOVE "N" TO lp-is-pal
+               END-IF
+               ADD 1 TO lp-offset
+           END-PERFORM.
+
+           IF LP-PALINDROME THEN
+                DISPLAY "RECONCILE: LARGEST-PALINDROME OK ("
+                        FUNCTION TRIM(lp-text) ")"
+                ADD 1 TO ok-count
+           ELSE
+                DISPLAY "RECONCILE: LARGEST-PALINDROME MISMATCH - "
+                        FUNCTION TRIM(lp-text) " IS NOT A PALINDROME"
+                ADD 1 TO mismatch-count
+           END-IF.
+       11-CHECK-LARGEST-PALINDROME-EXIT.
+           EXIT.
+
+       12-CHECK-COIN-PARTITIONS SECTION.
+           IF NOT RC-WAS-LOGGED(10) THEN
+                DISPLAY "RECONCILE: COIN-PARTITIONS - NO LOGGED "
+                        "RESULT, SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 12-CHECK-COIN-PARTITIONS-EXIT
+           END-IF.
+
+           MOVE FUNCTION TRIM(RC-INPUT(10)) TO cp-modulus.
+           MOVE FUNCTION TRIM(RC-ANSWER(10)) TO cp-answer.
+
+           IF cp-answer > cp-limit THEN
+                DISPLAY "RECONCILE: COIN-PARTITIONS - N-TRUE="
+                        cp-answer
+                        " EXCEEDS INDEPENDENT-RECOMPUTE LIMIT OF "
+                        cp-limit ", SKIPPED"
+                ADD 1 TO skipped-count
+                GO TO 12-CHECK-COIN-PARTITIONS-EXIT
+           END-IF.
+
+           MOVE 1 TO cp-table(1).
+           MOVE 0 TO cp-found-n.
+           PERFORM VARYING cp-n FROM 1 BY 1
+                   UNTIL cp-n > cp-limit OR cp-found-n NOT = 0
+               PERFORM 12A-PARTITION-STEP
+           END-PERFORM.
+
+           IF cp-found-n = 0 THEN
+                DISPLAY "RECONCILE: COIN-PARTITIONS - NO ZERO CROSSING "
+                        "FOUND WITHIN INDEPENDENT-RECOMPUTE LIMIT, "
+                        "SKIPPED"
+                ADD 1 TO skipped-count
+           ELSE
+                IF cp-found-n = cp-answer THEN
+                     DISPLAY "RECONCILE: COIN-PARTITIONS OK ("
+                             cp-answer ")"
+                     ADD 1 TO ok-count
+                ELSE
+                     DISPLAY "RECONCILE: COIN-PARTITIONS MISMATCH - "
+                             "LOG=" cp-answer " INDEPENDENT=" cp-found-n
+                     ADD 1 TO mismatch-count
+                END-IF
+           END-IF.
+       12-CHECK-COIN-PARTITIONS-EXIT.
+           EXIT.
+
+       12A-PARTITION-STEP SECTION.
+           MOVE 0 TO cp-sum.
+           MOVE 1 TO cp-k.
+           MOVE "N" TO cp-done.
+           PERFORM 12B-PENTAGONAL-TERM UNTIL CP-IS-DONE.
+           DIVIDE cp-sum BY cp-modulus GIVING cp-dump REMAINDER cp-sum.
+           MOVE cp-sum TO cp-table(cp-n + 1).
+           IF cp-table(cp-n + 1) = 0 THEN
+                MOVE cp-n TO cp-found-n
+           END-IF.
+
+       12B-PENTAGONAL-TERM SECTION.
+           COMPUTE cp-g1 = cp-k * (3 * cp-k - 1) / 2.
+           COMPUTE cp-g2 = cp-k * (3 * cp-k + 1) / 2.
+           IF cp-g1 > cp-n AND cp-g2 > cp-n THEN
+                MOVE "Y" TO cp-done
+           ELSE
+                DIVIDE cp-k BY 2 GIVING cp-half REMAINDER cp-half-rem
+                IF cp-half-rem = 0 THEN
+                     MOVE -1 TO cp-sign
+                ELSE
+                     MOVE 1 TO cp-sign
+                END-IF
+                IF cp-g1 <= cp-n THEN
+                     SUBTRACT cp-g1 FROM cp-n GIVING cp-arg
+                     COMPUTE cp-sum = cp-sum + cp-sign * cp-table(cp-arg + 1)
+                END-IF
+                IF cp-g2 <= cp-n THEN
+                     SUBTRACT cp-g2 FROM cp-n GIVING cp-arg
+                     COMPUTE cp-sum = cp-sum + cp-sign * cp-table(cp-arg + 1)
+                END-IF
+                ADD 1 TO cp-k
+           END-IF.
+
+       END PROGRAM RESULTS-RECONCILE.
