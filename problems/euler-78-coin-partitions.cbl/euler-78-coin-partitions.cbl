@@ -1,9 +1,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COIN-PARTITIONS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RESLOGSL.
+           COPY SYSINSL.
        DATA DIVISION.
+       FILE SECTION.
+       COPY RESLOGFD.
+       COPY SYSINFD.
+
        WORKING-STORAGE SECTION.
+       COPY RESLOGWS.
+       COPY SYSINWS.
+       COPY VALNUMWS.
+       COPY RPTHDRWS.
        01 MODULUS PIC 9(8) COMP-4.
 
+       01 MODULUS-LIST-BUFFER PIC X(18).
+       01 MODULUS-LIST-MAX    PIC 9(2) BINARY VALUE 10.
+       01 MODULUS-LIST-COUNT  PIC 9(2) BINARY VALUE ZERO.
+       01 MODULUS-LIST.
+           05 MODULUS-ENTRY PIC 9(8) COMP-4 VALUE ZERO
+               OCCURS 10 TIMES.
+       01 ML-POS       PIC 9(2) BINARY.
+       01 ML-CHAR       PIC X.
+       01 ML-TOKEN      PIC X(8).
+       01 ML-TOKEN-LEN  PIC 9(2) BINARY VALUE ZERO.
+       01 batch-idx     PIC 9(2) BINARY.
+
+       01 SOLUTION-CACHE-SIZE PIC 9(8) COMP-4 VALUE IS 100000.
        01 CACHED-SOLUTIONS.
            05 SOLUTION-CACHE PIC S9(8) COMP-4
                VALUE ZERO OCCURS 100000 TIMES.
@@ -13,35 +39,160 @@
            05 PENTAGONALS-CACHE PIC S9(8) COMP-4
                VALUE ZERO OCCURS 1000 TIMES.
 
-       01 static-n  PIC 9(8) COMP-4 VALUE IS 999999. 
-       01 n-true    PIC 9(8) COMP-4 VALUE IS 1. 
-       01 n-adapt   PIC 9(8) COMP-4 VALUE IS 1. 
-       01 n1     PIC 9(8) COMP-4 VALUE IS 1. 
-       01 g      PIC 9(8) COMP-4 VALUE IS 1. 
-       01 buff   PIC S9(8) COMP-4 VALUE IS 1. 
-       01 sgn    PIC S9          VALUE IS 1. 
-       01 i      PIC 9(8) COMP-4 VALUE IS 1. 
-       01 ix     PIC 9(8) COMP-4 VALUE IS 1. 
-       01 ix1     PIC 9(8) COMP-4 VALUE IS 1. 
+       01 static-n  PIC 9(8) COMP-4 VALUE IS 1000.
+      *> PENTAGONAL fills CACHED-PENTAGONALS by a subscript that grows
+      *> with static-n and is never bounds-checked against that
+      *> table's OCCURS 1000 limit, so static-n cannot safely exceed
+      *> the largest n whose generalized-pentagonal count still fits
+      *> in 1000 slots.
+       01 STATIC-N-MAX PIC 9(8) COMP-4 VALUE IS 4996.
+       01 n-true    PIC 9(8) COMP-4 VALUE IS 1.
+       01 n-adapt   PIC 9(8) COMP-4 VALUE IS 1.
+       01 n1     PIC 9(8) COMP-4 VALUE IS 1.
+       01 g      PIC 9(8) COMP-4 VALUE IS 1.
+       01 buff   PIC S9(8) COMP-4 VALUE IS 1.
+       01 sgn    PIC S9          VALUE IS 1.
+       01 i      PIC 9(8) COMP-4 VALUE IS 1.
+       01 ix     PIC 9(8) COMP-4 VALUE IS 1.
+       01 ix1     PIC 9(8) COMP-4 VALUE IS 1.
+
+       01 ARG-COUNT PIC 9(2) BINARY VALUE ZERO.
+       01 ARG-NUM   PIC 9(2) BINARY VALUE ZERO.
+
+       01 DEBUG-MODE PIC X VALUE "N".
+           88 DEBUG-ON VALUE "Y".
+       01 DEBUG-TRACE-EVERY PIC 9(8) COMP-4 VALUE 1000.
+       01 debug-dump        PIC 9(8) COMP-4 VALUE ZERO.
+       01 debug-check       PIC 9(8) COMP-4 VALUE ZERO.
 
        PROCEDURE DIVISION.
        00-MAIN SECTION.
-           ACCEPT MODULUS FROM COMMAND-LINE.
-           MOVE 1 TO SOLUTION-CACHE(1).
+           MOVE "COIN-PARTITIONS" TO RL-PROGRAM-ID.
+
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+           PERFORM 9300-GET-PARAMETERS.
+           MOVE 1 TO ARG-NUM.
+           PERFORM 9320-GET-ARGUMENT.
+           MOVE VALIDATE-BUFFER TO MODULUS-LIST-BUFFER.
+           PERFORM 05-PARSE-MODULUS-LIST.
 
-           CALL "PENTAGONAL" USING 
-                BY REFERENCE CACHED-PENTAGONALS 
+           IF ARG-COUNT >= 2 THEN
+                MOVE 2 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE 8 TO VALIDATE-MAXLEN
+                MOVE "STATIC-N" TO VALIDATE-LABEL
+                PERFORM 9100-VALIDATE-NUMERIC
+                MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO static-n
+           END-IF.
+
+           IF static-n > STATIC-N-MAX THEN
+                DISPLAY "COIN-PARTITIONS: STATIC-N MUST NOT EXCEED "
+                        STATIC-N-MAX
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+           IF ARG-COUNT >= 3 THEN
+                MOVE 3 TO ARG-NUM
+                PERFORM 9320-GET-ARGUMENT
+                MOVE VALIDATE-BUFFER(1:1) TO DEBUG-MODE
+           END-IF.
+
+           CALL "PENTAGONAL" USING
+                BY REFERENCE CACHED-PENTAGONALS
                              static-n
                              PENTAGONALS-CACHE-SIZE.
 
+           IF DEBUG-ON THEN
+                PERFORM 02-TEST
+           END-IF.
+
+      *> PENTAGONALS-CACHE doesn't depend on MODULUS, so it's built
+      *> once above and reused for every modulus in the batch; only
+      *> CACHED-SOLUTIONS (which IS modulus-specific, since each step
+      *> is reduced mod MODULUS as it goes) is reset per modulus.
+           PERFORM 06-RUN-ONE-MODULUS
+               VARYING batch-idx FROM 1 BY 1
+               UNTIL batch-idx > MODULUS-LIST-COUNT.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       05-PARSE-MODULUS-LIST SECTION.
+      *> Splits MODULUS-LIST-BUFFER on commas into MODULUS-LIST, so a
+      *> single ordinary modulus and a batch like "5,7,1000000" both
+      *> go through the same path - each token is validated the same
+      *> way a lone MODULUS argument always was.
+           MOVE 0 TO MODULUS-LIST-COUNT.
+           MOVE SPACES TO ML-TOKEN.
+           MOVE 0 TO ML-TOKEN-LEN.
+           PERFORM VARYING ML-POS FROM 1 BY 1 UNTIL ML-POS > 18
+               MOVE MODULUS-LIST-BUFFER(ML-POS:1) TO ML-CHAR
+               IF ML-CHAR = "," THEN
+                    PERFORM 05A-STORE-MODULUS-TOKEN
+                    MOVE SPACES TO ML-TOKEN
+                    MOVE 0 TO ML-TOKEN-LEN
+               ELSE
+                    IF ML-CHAR NOT = SPACE THEN
+                         IF ML-TOKEN-LEN >= 8 THEN
+                              DISPLAY "COIN-PARTITIONS: MODULUS TOKEN "
+                                      "TOO LONG, MAX 8 DIGITS"
+                              MOVE 16 TO RETURN-CODE
+                              STOP RUN
+                         END-IF
+                         ADD 1 TO ML-TOKEN-LEN
+                         MOVE ML-CHAR TO ML-TOKEN(ML-TOKEN-LEN:1)
+                    END-IF
+               END-IF
+           END-PERFORM.
+           PERFORM 05A-STORE-MODULUS-TOKEN.
+
+           IF MODULUS-LIST-COUNT = 0 THEN
+                DISPLAY "COIN-PARTITIONS: NO MODULUS WAS GIVEN"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+       05A-STORE-MODULUS-TOKEN SECTION.
+           IF ML-TOKEN-LEN > 0 THEN
+                IF MODULUS-LIST-COUNT >= MODULUS-LIST-MAX THEN
+                     DISPLAY "COIN-PARTITIONS: TOO MANY MODULI IN ONE "
+                             "BATCH, MAX IS " MODULUS-LIST-MAX
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                END-IF
+                ADD 1 TO MODULUS-LIST-COUNT
+                MOVE SPACES TO VALIDATE-BUFFER
+                MOVE ML-TOKEN TO VALIDATE-BUFFER
+                MOVE 8 TO VALIDATE-MAXLEN
+                MOVE "MODULUS" TO VALIDATE-LABEL
+                PERFORM 9100-VALIDATE-NUMERIC
+                MOVE FUNCTION TRIM(VALIDATE-BUFFER)
+                    TO MODULUS-ENTRY(MODULUS-LIST-COUNT)
+                IF MODULUS-ENTRY(MODULUS-LIST-COUNT) EQUAL ZERO THEN
+                     DISPLAY "COIN-PARTITIONS: MODULUS MUST NOT BE ZERO"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                END-IF
+           END-IF.
+
+       06-RUN-ONE-MODULUS SECTION.
+           MOVE FUNCTION CURRENT-DATE TO RL-START-TIME.
+           MOVE MODULUS-ENTRY(batch-idx) TO MODULUS.
+
            INITIALIZE CACHED-SOLUTIONS.
            MOVE 0 TO n-true.
            ADD 1 TO n-true GIVING n-adapt.
            MOVE 1 TO SOLUTION-CACHE(n-adapt).
-       
+
            PERFORM 01-CALC UNTIL SOLUTION-CACHE(n-adapt) EQUAL ZERO.
+
+           MOVE MODULUS TO RL-INPUT-PARM.
+           PERFORM 9200-DISPLAY-HEADER.
            DISPLAY n-true.
-           STOP RUN.
+
+           MOVE n-true TO RL-ANSWER.
+           PERFORM 9000-LOG-RESULT.
 
        01-CALC SECTION.
        01-main.
@@ -49,6 +200,13 @@
            ADD 1 TO n-true.
            ADD 1 TO n-true GIVING n-adapt.
 
+           IF n-adapt > SOLUTION-CACHE-SIZE THEN
+                DISPLAY "COIN-PARTITIONS: SOLUTION-CACHE EXHAUSTED "
+                        "BEFORE A MATCH WAS FOUND"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
            MOVE 0 TO SOLUTION-CACHE(n-adapt).
 
            PERFORM VARYING i FROM 1 BY 1 UNTIL g > n-true
@@ -56,7 +214,17 @@
                    IF g <= n-true THEN
                       PERFORM 01-crunch-numbers
                    END-IF
-           END-PERFORM. 
+           END-PERFORM.
+
+           IF DEBUG-ON THEN
+                DIVIDE n-true BY DEBUG-TRACE-EVERY
+                    GIVING debug-dump REMAINDER debug-check
+                IF debug-check = 0 THEN
+                     DISPLAY "COIN-PARTITIONS: N-TRUE=" n-true
+                             " SOLUTION-CACHE=" SOLUTION-CACHE(n-adapt)
+                END-IF
+           END-IF.
+
            GO TO 01-end.
 
        01-retrieve-sgn-and-g.
@@ -82,6 +250,15 @@
                    UNTIL ix > PENTAGONALS-CACHE-SIZE 
                DISPLAY PENTAGONALS-CACHE(ix)
            END-PERFORM.
+
+       COPY VALNUMPR.
+
+       COPY RPTHDRPR.
+
+       COPY RESLOGPR.
+
+       COPY SYSINPR.
+
        END PROGRAM COIN-PARTITIONS.
 
 
