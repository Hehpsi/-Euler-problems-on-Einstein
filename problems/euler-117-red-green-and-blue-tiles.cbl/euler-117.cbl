@@ -1,37 +1,121 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. RED-GREEN-AND-BLUE.
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT CHECKPOINT-FILE ASSIGN TO "RGBCKPT"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS ckpt-status.
+000265     SELECT CURVE-FILE ASSIGN TO "RGBCURVE"
+000266         ORGANIZATION IS LINE SEQUENTIAL.
+000270     COPY RESLOGSL.
+000280     COPY SYSINSL.
 000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  CHECKPOINT-FILE.
+000330 01  CHECKPOINT-REC.
+000340     05 CKPT-IDX PIC 9(4).
+000350     05 CKPT-VAL PIC 9(18).
+000355 FD  CURVE-FILE.
+000356 01  CURVE-REC.
+000357     05 CURVE-L     PIC Z(4)9.
+000358     05 CURVE-COUNT PIC Z(17)9.
+000360 COPY RESLOGFD.
+000370 COPY SYSINFD.
 000400 WORKING-STORAGE SECTION.
-000500 01 l PIC 999.
-000601* This table is the size of 51, because the program does not
-000602* expect to deal with input higher than 50
+000401 COPY RESLOGWS.
+000401 COPY SYSINWS.
+000402 COPY VALNUMWS.
+000403 COPY RPTHDRWS.
+000500 01 l PIC 9(4).
+000510* Keeps the operator's real input around, since "l" itself gets
+000511* adapted (ADD 1 TO l below) to drive the CACHE-filling loop.
+000520 01 l-original PIC 9(4).
+000601* This table is the size of 5001, because the program does not
+000602* expect to deal with input higher than 5000
 000600 01 CACHED.
-000700    05 CACHE PIC 9(18) COMP-5 VALUE 0 OCCURS 51 TIMES.
+000700    05 CACHE PIC 9(18) COMP-5 VALUE 0 OCCURS 5001 TIMES.
 000800 01 cache-sum PIC 9(18) COMP-5.
 000901* Below two are just indexes. They have to have a sign because
 000902* because "a - b = z" where "a, b, and z are unsigned"
 000903* and "a < b" z would overflow.
-000900 01 beg_i PIC S99.
-001000 01 end_i PIC S99.
+000900 01 beg_i PIC S9(4).
+001000 01 end_i PIC S9(4).
+001010* RGBCKPT keeps every CACHE entry ever computed, so a same-day
+001011* rerun with a larger l only has to fill in the new tail
+001012* instead of recomputing CACHE(1) through CACHE(l) from scratch.
+001013 01 ckpt-status   PIC XX.
+001014 01 ckpt-high-idx PIC S9(4) VALUE 1.
+001015 01 next-idx      PIC S9(4).
+001016 01 write-idx     PIC S9(4).
+001017 01 ARG-COUNT PIC 9(2) BINARY VALUE ZERO.
+001018 01 ARG-NUM   PIC 9(2) BINARY VALUE ZERO.
+001019 01 DEBUG-MODE PIC X VALUE "N".
+001020     88 DEBUG-ON VALUE "Y".
+001021 01 DEBUG-TRACE-EVERY PIC 9(4) BINARY VALUE 100.
+001022 01 debug-dump        PIC 9(4) BINARY VALUE ZERO.
+001023 01 debug-check       PIC 9(4) BINARY VALUE ZERO.
+001024 01 CURVE-MODE PIC X VALUE "N".
+001025     88 CURVE-MODE-ON VALUE "Y".
+001026 01 curve-i   PIC S9(4).
 001100 PROCEDURE DIVISION.
 001200 00-MAIN SECTION.
-001300     ACCEPT l FROM COMMAND-LINE.
-001400     IF l > 50 THEN
-001500             DISPLAY "COBOL does not do more than 50..."
+001210     MOVE "RED-GREEN-AND-BLUE" TO RL-PROGRAM-ID.
+001215     MOVE FUNCTION CURRENT-DATE TO RL-START-TIME.
+001220     ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER.
+001225     PERFORM 9300-GET-PARAMETERS.
+001230     MOVE 1 TO ARG-NUM.
+001240     PERFORM 9320-GET-ARGUMENT.
+001301     MOVE 4 TO VALIDATE-MAXLEN.
+001302     MOVE "L" TO VALIDATE-LABEL.
+001303     PERFORM 9100-VALIDATE-NUMERIC.
+001304     MOVE FUNCTION TRIM(VALIDATE-BUFFER) TO l.
+001305     IF ARG-COUNT >= 2 THEN
+001306             MOVE 2 TO ARG-NUM
+001307             PERFORM 9320-GET-ARGUMENT
+001308             MOVE VALIDATE-BUFFER(1:1) TO DEBUG-MODE
+001309     END-IF.
+001320     IF ARG-COUNT >= 3 THEN
+001321             MOVE 3 TO ARG-NUM
+001322             PERFORM 9320-GET-ARGUMENT
+001323             MOVE VALIDATE-BUFFER(1:1) TO CURVE-MODE
+001324     END-IF.
+001325     MOVE l TO l-original.
+001330     PERFORM 02-LOAD-CHECKPOINT.
+001400     IF l > 5000 THEN
+001500             DISPLAY "COBOL does not do more than 5000..."
+001510             MOVE 16 TO RETURN-CODE
+001520             STOP RUN
 001600     ELSE
-001701* Initialiizing the "CACHE", and adapting the "l"
-001700         MOVE 1 TO CACHE(1)
+001701* Adapting the "l"
 001800         ADD 1 TO l
 001901* Equivalent of "for (end_i = 2; end_i <= l; end_i++){...}"
+001902* but starting past whatever the checkpoint already covers
+001903         ADD 1 TO ckpt-high-idx GIVING next-idx
+001904         IF next-idx < 2 THEN
+001905                 MOVE 2 TO next-idx
+001906         END-IF
 001900         PERFORM VARYING end_i
-002000                 FROM 2
+002000                 FROM next-idx
 002100                 BY 1
 002200                 UNTIL end_i > l
 002300             PERFORM 01-SUB-PROCEDURE
 002400         END-PERFORM
+002410         IF l > ckpt-high-idx THEN
+002420                 MOVE l TO ckpt-high-idx
+002430         END-IF
 002500     END-IF.
-002600     SUBTRACT 1 FROM end_i.
-002700     DISPLAY CACHE(end_i).
+002600     MOVE l TO end_i.
+002710     PERFORM 03-SAVE-CHECKPOINT.
+002715     IF CURVE-MODE-ON THEN
+002716             PERFORM 04-WRITE-CURVE
+002717     END-IF.
+002720     MOVE l-original TO RL-INPUT-PARM.
+002721     PERFORM 9200-DISPLAY-HEADER.
+002722     DISPLAY CACHE(end_i).
+002730     MOVE CACHE(end_i) TO RL-ANSWER.
+002750     PERFORM 9000-LOG-RESULT.
+002760     MOVE 0 TO RETURN-CODE.
 002800     STOP RUN.
 002900 01-SUB-PROCEDURE SECTION.
 003000     SUBTRACT 4 FROM end_i GIVING beg_i.
@@ -42,5 +126,58 @@
 003500             ADD CACHE(beg_i) TO CACHE(end_i)
 003600             ADD 1 TO beg_i
 003700     END-PERFORM.
-003800 END PROGRAM RED-GREEN-AND-BLUE.
-
+003710     IF DEBUG-ON THEN
+003720             DIVIDE end_i BY DEBUG-TRACE-EVERY
+003730                 GIVING debug-dump REMAINDER debug-check
+003740             IF debug-check = 0 THEN
+003750                     DISPLAY "RED-GREEN-AND-BLUE: END_I=" end_i
+003760                             " CACHE=" CACHE(end_i)
+003770             END-IF
+003780     END-IF.
+003800 02-LOAD-CHECKPOINT SECTION.
+003810     MOVE 1 TO CACHE(1).
+003820     MOVE 1 TO ckpt-high-idx.
+003830     OPEN INPUT CHECKPOINT-FILE.
+003840     IF ckpt-status = "35" THEN
+003850             CONTINUE
+003860     ELSE
+003870             PERFORM UNTIL ckpt-status = "10"
+003880                 READ CHECKPOINT-FILE
+003890                     AT END MOVE "10" TO ckpt-status
+003900                     NOT AT END
+003910                         MOVE CKPT-VAL TO CACHE(CKPT-IDX)
+003920                         IF CKPT-IDX > ckpt-high-idx THEN
+003930                                 MOVE CKPT-IDX TO ckpt-high-idx
+003940                         END-IF
+003950                 END-READ
+003960             END-PERFORM
+003970             CLOSE CHECKPOINT-FILE
+003980     END-IF.
+003990 03-SAVE-CHECKPOINT SECTION.
+004000     OPEN OUTPUT CHECKPOINT-FILE.
+004005     PERFORM VARYING write-idx
+004007             FROM 1 BY 1 UNTIL write-idx > ckpt-high-idx
+004020             MOVE write-idx TO CKPT-IDX
+004030             MOVE CACHE(write-idx) TO CKPT-VAL
+004040             WRITE CHECKPOINT-REC
+004050     END-PERFORM.
+004060     CLOSE CHECKPOINT-FILE.
+004070* 04-WRITE-CURVE dumps every CACHE entry computed so far, not
+004071* just the one end_i the caller asked for, so the whole growth
+004072* curve can be charted in one run instead of resubmitting the
+004073* job once per l. CURVE-L is end_i - 1, since CACHE(i) holds the
+004074* answer a caller would get back by passing l = i - 1.
+004080 04-WRITE-CURVE SECTION.
+004090     OPEN OUTPUT CURVE-FILE.
+004100     PERFORM VARYING curve-i
+004110             FROM 1 BY 1 UNTIL curve-i > end_i
+004120             SUBTRACT 1 FROM curve-i GIVING CURVE-L
+004130             MOVE CACHE(curve-i) TO CURVE-COUNT
+004140             WRITE CURVE-REC
+004150     END-PERFORM.
+004160     CLOSE CURVE-FILE.
+004200 COPY VALNUMPR.
+004300 COPY RPTHDRPR.
+004400 COPY RESLOGPR.
+004500 COPY SYSINPR.
+004600 END PROGRAM RED-GREEN-AND-BLUE.
