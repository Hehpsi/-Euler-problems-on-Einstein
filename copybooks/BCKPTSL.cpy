@@ -0,0 +1,10 @@
+      *> BCKPTSL - FILE-CONTROL entry for the COUNTING-BLOCKS
+      *> checkpoint dataset. COPY this into FILE-CONTROL, BCKPTFD
+      *> into FILE SECTION, BCKPTWS into WORKING-STORAGE, and BCKPTPP
+      *> at the point 9500-LOAD-CHECKPOINT/9510-SAVE-CHECKPOINT
+      *> belong. The checkpoint holds every SOLUTIONS-TABLE entry
+      *> COUNTS has already solved, so a rerun at a larger ROW-LENGTH
+      *> resumes the recursion instead of restarting it from idx=1.
+           SELECT BCKPT-FILE ASSIGN TO "BLOCKCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BCKPT-STATUS.
