@@ -0,0 +1,18 @@
+      *> VALNUMPR - shared numeric-parameter guard, SECTION form for
+      *> programs whose PROCEDURE DIVISION is built out of SECTIONs.
+      *> Aborts with a controlled error message and RETURN-CODE 16 if
+      *> VALIDATE-BUFFER is blank, non-numeric, or longer than
+      *> VALIDATE-MAXLEN characters. See VALNUMWS for how the calling
+      *> program stages its fields before PERFORM 9100-VALIDATE-NUMERIC.
+       9100-VALIDATE-NUMERIC SECTION.
+           IF FUNCTION TRIM(VALIDATE-BUFFER) IS NOT NUMERIC
+              OR FUNCTION LENGTH(FUNCTION TRIM(VALIDATE-BUFFER)) = 0
+              OR FUNCTION LENGTH(FUNCTION TRIM(VALIDATE-BUFFER))
+                 > VALIDATE-MAXLEN THEN
+                DISPLAY FUNCTION TRIM(RL-PROGRAM-ID) ": "
+                        FUNCTION TRIM(VALIDATE-LABEL)
+                        " MUST BE A WHOLE NUMBER OF UP TO "
+                        VALIDATE-MAXLEN " DIGITS"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
