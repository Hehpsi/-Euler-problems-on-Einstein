@@ -0,0 +1,44 @@
+      *> RESLOGPR - shared "write a result record" routine, SECTION
+      *> form for programs whose PROCEDURE DIVISION is built out of
+      *> SECTIONs. The caller moves RL-PROGRAM-ID, RL-INPUT-PARM, and
+      *> RL-START-TIME (RESULTS-LOG-WORK) before doing the actual work,
+      *> then RL-ANSWER once it's known, then PERFORM 9000-LOG-RESULT.
+      *> See RESLOGSL for how the whole set of results-log copybooks
+      *> fits together.
+       9000-LOG-RESULT SECTION.
+           MOVE FUNCTION CURRENT-DATE TO RL-TIMESTAMP.
+           PERFORM 9010-COMPUTE-ELAPSED.
+           MOVE RESULTS-LOG-WORK TO RESULTS-LOG-RECORD.
+           OPEN EXTEND RESULTS-LOG-FILE.
+           IF RESULTS-LOG-STATUS = "35" THEN
+                OPEN OUTPUT RESULTS-LOG-FILE
+           END-IF.
+           WRITE RESULTS-LOG-RECORD.
+           CLOSE RESULTS-LOG-FILE.
+
+       9010-COMPUTE-ELAPSED SECTION.
+      *> Elapsed seconds comes from the HHMMSS portion of RL-START-TIME
+      *> and RL-TIMESTAMP (both stamped from FUNCTION CURRENT-DATE) -
+      *> there is no wall-clock stopwatch available here. A run that
+      *> straddles midnight has 24 hours added back so the elapsed
+      *> count still comes out positive.
+           MOVE RL-START-TIME(9:2) TO RL-ELAPSED-HH.
+           MOVE RL-START-TIME(11:2) TO RL-ELAPSED-MM.
+           MOVE RL-START-TIME(13:2) TO RL-ELAPSED-SS.
+           COMPUTE RL-ELAPSED-START-SECS =
+               (RL-ELAPSED-HH * 3600) + (RL-ELAPSED-MM * 60)
+                   + RL-ELAPSED-SS.
+
+           MOVE RL-TIMESTAMP(9:2) TO RL-ELAPSED-HH.
+           MOVE RL-TIMESTAMP(11:2) TO RL-ELAPSED-MM.
+           MOVE RL-TIMESTAMP(13:2) TO RL-ELAPSED-SS.
+           COMPUTE RL-ELAPSED-END-SECS =
+               (RL-ELAPSED-HH * 3600) + (RL-ELAPSED-MM * 60)
+                   + RL-ELAPSED-SS.
+
+           IF RL-ELAPSED-END-SECS < RL-ELAPSED-START-SECS THEN
+                ADD 86400 TO RL-ELAPSED-END-SECS
+           END-IF.
+
+           SUBTRACT RL-ELAPSED-START-SECS FROM RL-ELAPSED-END-SECS
+               GIVING RL-ELAPSED-SECONDS.
