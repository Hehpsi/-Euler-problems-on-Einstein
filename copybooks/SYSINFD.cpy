@@ -0,0 +1,7 @@
+      *> SYSINFD - FD and record layout for the shared unattended-input
+      *> card. One SYSIN-REC line carries every positional parameter a
+      *> program would otherwise take from ARGUMENT-VALUE(1) through
+      *> (5); see SYSINWS for how it's broken into fields. See SYSINSL
+      *> for how the whole set of SYSIN copybooks fits together.
+       FD  SYSIN-FILE.
+       01  SYSIN-REC PIC X(90).
