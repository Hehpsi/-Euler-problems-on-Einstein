@@ -0,0 +1,15 @@
+      *> BPARMWS - shared batch-parameter record layout. Carries the
+      *> four fields an unattended submission needs to both run a
+      *> step and audit it afterward: which program to invoke, what
+      *> parameter value(s) to pass it, the run date the batch was
+      *> submitted for, and who requested it. PROBLEM-RUNNER reads one
+      *> of these per control card from RUNCARDS; BP-PROBLEM-ID and
+      *> BP-PARM-VALUE keep the same column widths CC-PROGRAM/CC-PARMS
+      *> always used, so existing RUNCARDS lines with no run-date or
+      *> requestor-id in columns 81-98 still read cleanly (LINE
+      *> SEQUENTIAL pads short lines with spaces).
+       01 BATCH-PARM-RECORD.
+           05 BP-PROBLEM-ID   PIC X(30).
+           05 BP-PARM-VALUE   PIC X(50).
+           05 BP-RUN-DATE     PIC X(08).
+           05 BP-REQUESTOR-ID PIC X(10).
