@@ -0,0 +1,12 @@
+      *> VALNUMWS - shared scratch fields for the numeric-parameter
+      *> validation routine (see VALNUMPR/VALNUMPP). Before PERFORMing
+      *> 9100-VALIDATE-NUMERIC, the caller ACCEPTs the raw parameter
+      *> into VALIDATE-BUFFER, MOVEs the field's maximum digit width to
+      *> VALIDATE-MAXLEN and the field's name to VALIDATE-LABEL for the
+      *> error message, then after the PERFORM MOVEs the trimmed,
+      *> now-known-numeric VALIDATE-BUFFER into its real working field.
+      *> The error message identifies the program via RL-PROGRAM-ID
+      *> (from RESLOGWS), so callers should set that before validating.
+       01 VALIDATE-BUFFER PIC X(18).
+       01 VALIDATE-MAXLEN PIC 9(2) BINARY.
+       01 VALIDATE-LABEL  PIC X(20).
