@@ -0,0 +1,12 @@
+      *> SYSINSL - FILE-CONTROL entry for the shared unattended-input
+      *> card. COPY into FILE-CONTROL, then COPY SYSINFD into FILE
+      *> SECTION and SYSINWS into WORKING-STORAGE, and SYSINPR
+      *> (SECTION-based programs) or SYSINPP (plain-paragraph programs)
+      *> at the point 9300-GET-PARAMETERS and 9320-GET-ARGUMENT belong.
+      *> A program only opens this when ARGUMENT-NUMBER comes back
+      *> zero, i.e. the nightly batch scheduler started it with no
+      *> command line at all; a run passing its own arguments never
+      *> touches it.
+           SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SYSIN-STATUS.
