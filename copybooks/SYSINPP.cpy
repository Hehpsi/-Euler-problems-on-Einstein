@@ -0,0 +1,42 @@
+      *> SYSINPP - shared "fall back to the unattended-input card"
+      *> routine, plain-paragraph form for programs with no SECTIONs.
+      *> See SYSINPR for the SECTION-based form and SYSINWS for the
+      *> staging fields.
+       9300-GET-PARAMETERS.
+      *> A plain paragraph has no SECTION boundary to bound a PERFORM,
+      *> so the early-out for "a command line was given" is an IF
+      *> guard rather than the GO TO ... -EXIT idiom SYSINPR uses -
+      *> a GO TO here would run past this paragraph's end into
+      *> whatever paragraph follows it in the calling program.
+           IF ARG-COUNT = 0 THEN
+                OPEN INPUT SYSIN-FILE
+                IF SYSIN-STATUS = "35" THEN
+                     DISPLAY FUNCTION TRIM(RL-PROGRAM-ID)
+                             ": NO COMMAND-LINE ARGUMENTS AND NO SYSIN "
+                             "CARD FOUND"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                END-IF
+
+                MOVE SPACES TO SYSIN-CARD
+                READ SYSIN-FILE INTO SYSIN-CARD
+                    AT END CONTINUE
+                END-READ
+                CLOSE SYSIN-FILE
+
+                MOVE "Y" TO SYSIN-MODE
+                MOVE 0 TO ARG-COUNT
+                PERFORM VARYING SYSIN-IDX FROM 1 BY 1 UNTIL SYSIN-IDX > 5
+                    IF SYSIN-PARM(SYSIN-IDX) NOT = SPACES THEN
+                         MOVE SYSIN-IDX TO ARG-COUNT
+                    END-IF
+                END-PERFORM
+           END-IF.
+
+       9320-GET-ARGUMENT.
+           IF SYSIN-MODE-ON THEN
+                MOVE SYSIN-PARM(ARG-NUM) TO VALIDATE-BUFFER
+           ELSE
+                DISPLAY ARG-NUM UPON ARGUMENT-NUMBER
+                ACCEPT VALIDATE-BUFFER FROM ARGUMENT-VALUE
+           END-IF.
