@@ -0,0 +1,6 @@
+      *> PRIMCFD - FD and record layout for the shared prime cache.
+      *> One PRIME-CACHE-REC per known prime, written in ascending
+      *> order. See PRIMCSL for how the whole set of prime-cache
+      *> copybooks fits together.
+       FD  PRIME-CACHE-FILE.
+       01  PRIME-CACHE-REC PIC 9(18).
