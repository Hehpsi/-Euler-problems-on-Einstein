@@ -0,0 +1,17 @@
+      *> PRCATWS - shared record layout for the problem-catalog
+      *> reference file (PROBCAT). One record per parameter accepted
+      *> by one PROGRAM-ID: PC-PARM-MIN/PC-PARM-MAX give the valid
+      *> range as the program itself enforces it, PC-PARM-DEFAULT
+      *> gives the value used when the argument is left off, and
+      *> PC-PARM-NOTES carries anything a range alone doesn't explain
+      *> (a hard-coded ceiling, a quirk in what gets logged, and so
+      *> on). PROBLEM-CATALOG reads one of these per line out of
+      *> PROBCAT; any future reader of the same file should COPY this
+      *> layout rather than re-deriving the column positions.
+       01 PROBLEM-CATALOG-RECORD.
+           05 PC-PROGRAM-ID   PIC X(25).
+           05 PC-PARM-NAME    PIC X(20).
+           05 PC-PARM-MIN     PIC X(18).
+           05 PC-PARM-MAX     PIC X(18).
+           05 PC-PARM-DEFAULT PIC X(18).
+           05 PC-PARM-NOTES   PIC X(40).
