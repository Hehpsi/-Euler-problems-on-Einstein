@@ -0,0 +1,14 @@
+      *> RPTHDRPR - shared "print a report header" routine, SECTION
+      *> form for programs whose PROCEDURE DIVISION is built out of
+      *> SECTIONs. The caller moves RL-PROGRAM-ID and RL-INPUT-PARM
+      *> (both in RESULTS-LOG-WORK, from RESLOGWS) before doing PERFORM
+      *> 9200-DISPLAY-HEADER, then DISPLAYs its own answer right below
+      *> the header this prints.
+       9200-DISPLAY-HEADER SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-RUN-DATE.
+           DISPLAY "----------------------------------------".
+           DISPLAY "PROGRAM : " FUNCTION TRIM(RL-PROGRAM-ID).
+           DISPLAY "RUN-DATE: " RPT-RUN-DATE(1:4) "-" RPT-RUN-DATE(5:2)
+                   "-" RPT-RUN-DATE(7:2).
+           DISPLAY "INPUT   : " FUNCTION TRIM(RL-INPUT-PARM).
+           DISPLAY "----------------------------------------".
