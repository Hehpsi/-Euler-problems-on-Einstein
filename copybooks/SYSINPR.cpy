@@ -0,0 +1,53 @@
+      *> SYSINPR - shared "fall back to the unattended-input card"
+      *> routine, SECTION form for programs whose PROCEDURE DIVISION
+      *> is built out of SECTIONs. The caller ACCEPTs ARG-COUNT FROM
+      *> ARGUMENT-NUMBER as usual and then PERFORMs 9300-GET-
+      *> PARAMETERS before reading any argument. If ARG-COUNT came
+      *> back non-zero this does nothing (a command line was given);
+      *> otherwise it opens SYSIN, reads its one parameter card, and
+      *> recomputes ARG-COUNT from how many SYSIN-PARM slots came back
+      *> populated, so every existing "IF ARG-COUNT >= n" check the
+      *> caller already has still works unchanged. From then on the
+      *> caller PERFORMs 9320-GET-ARGUMENT (in place of DISPLAY ..
+      *> UPON ARGUMENT-NUMBER / ACCEPT .. FROM ARGUMENT-VALUE) to fetch
+      *> each argument into VALIDATE-BUFFER, whichever source is
+      *> active. See SYSINSL for how the whole set of SYSIN copybooks
+      *> fits together.
+       9300-GET-PARAMETERS SECTION.
+           IF ARG-COUNT NOT = 0 THEN
+                GO TO 9300-GET-PARAMETERS-EXIT
+           END-IF.
+
+           OPEN INPUT SYSIN-FILE.
+           IF SYSIN-STATUS = "35" THEN
+                DISPLAY FUNCTION TRIM(RL-PROGRAM-ID)
+                        ": NO COMMAND-LINE ARGUMENTS AND NO SYSIN "
+                        "CARD FOUND"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
+
+           MOVE SPACES TO SYSIN-CARD.
+           READ SYSIN-FILE INTO SYSIN-CARD
+               AT END CONTINUE
+           END-READ.
+           CLOSE SYSIN-FILE.
+
+           MOVE "Y" TO SYSIN-MODE.
+           MOVE 0 TO ARG-COUNT.
+           PERFORM VARYING SYSIN-IDX FROM 1 BY 1 UNTIL SYSIN-IDX > 5
+               IF SYSIN-PARM(SYSIN-IDX) NOT = SPACES THEN
+                    MOVE SYSIN-IDX TO ARG-COUNT
+               END-IF
+           END-PERFORM.
+
+       9300-GET-PARAMETERS-EXIT.
+           EXIT.
+
+       9320-GET-ARGUMENT SECTION.
+           IF SYSIN-MODE-ON THEN
+                MOVE SYSIN-PARM(ARG-NUM) TO VALIDATE-BUFFER
+           ELSE
+                DISPLAY ARG-NUM UPON ARGUMENT-NUMBER
+                ACCEPT VALIDATE-BUFFER FROM ARGUMENT-VALUE
+           END-IF.
