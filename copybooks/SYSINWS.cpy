@@ -0,0 +1,17 @@
+      *> SYSINWS - WORKING-STORAGE fields for the shared unattended-
+      *> input card. SYSIN-PARM(1) through (5) line up positionally
+      *> with the same ARGUMENT-VALUE(1) through (5) every program
+      *> already reads, so 9300-GET-PARAMETERS (SYSINPR/SYSINPP) can
+      *> stand in for a missing command line without the caller's own
+      *> argument-by-argument logic changing shape. SYSIN-MODE is set
+      *> once ARGUMENT-NUMBER comes back zero and a SYSIN card was
+      *> actually found; 9320-GET-ARGUMENT then reads from SYSIN-PARM
+      *> instead of ARGUMENT-VALUE for the rest of the run.
+      *> See SYSINSL for how the whole set of SYSIN copybooks fits
+      *> together.
+       01 SYSIN-STATUS PIC XX VALUE SPACES.
+       01 SYSIN-MODE   PIC X  VALUE "N".
+           88 SYSIN-MODE-ON VALUE "Y".
+       01 SYSIN-CARD.
+           05 SYSIN-PARM PIC X(18) OCCURS 5 TIMES.
+       01 SYSIN-IDX     PIC 9 BINARY.
