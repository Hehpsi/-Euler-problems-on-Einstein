@@ -0,0 +1,24 @@
+      *> PRIMCWS - WORKING-STORAGE fields for the shared prime cache.
+      *> PRIME-CACHE-CEILING is the largest N this shop has fully
+      *> proven every prime up to (not just the largest prime on
+      *> file) - callers compare a candidate against it before
+      *> trusting the cache outright. PRIME-CACHE-ENTRY holds the
+      *> primes themselves, ascending, 1 through PRIME-CACHE-COUNT.
+      *> See PRIMCSL for how the whole set of prime-cache copybooks
+      *> fits together, and PRIMCPR/PRIMCPP for the paragraphs that
+      *> maintain this table.
+       01 PRIME-CACHE-STATUS   PIC XX VALUE SPACES.
+       01 PRIME-CACHE-CAPACITY PIC 9(8) BINARY VALUE 100000.
+       01 PRIME-CACHE-COUNT    PIC 9(8) BINARY VALUE ZERO.
+       01 PRIME-CACHE-CEILING  PIC 9(18) BINARY VALUE ZERO.
+       01 PRIME-CACHE-TABLE.
+           05 PRIME-CACHE-ENTRY PIC 9(18) BINARY VALUE ZERO
+                  OCCURS 100000 TIMES.
+
+       01 PC-CANDIDATE  PIC 9(18) BINARY.
+       01 PC-TARGET     PIC 9(18) BINARY.
+       01 PC-IDX        PIC 9(8)  BINARY.
+       01 PC-DUMP       PIC 9(18) BINARY.
+       01 PC-REMAINDER  PIC 9(18) BINARY.
+       01 PC-IS-PRIME   PIC X VALUE "N".
+           88 PC-PRIME VALUE "Y".
