@@ -0,0 +1,22 @@
+      *> BCKPTWS - WORKING-STORAGE fields for the COUNTING-BLOCKS
+      *> checkpoint dataset. The first record on the file is a header
+      *> carrying the MIN-BLOCK-LENGTH the checkpoint was built under
+      *> (BCKPT-IDX = 0 on that record); every record after it is one
+      *> solved SOLUTIONS-TABLE entry. BCKPT-VALUE is unsigned since
+      *> only solved entries (always >= 0) are ever written; the -1
+      *> sentinel that marks an unsolved SOLUTIONS-TABLE slot never
+      *> reaches the file. Building the record here first (rather
+      *> than moving fields straight into the FD record) lets the
+      *> VALUE SPACE FILLERs actually take effect, the same way
+      *> RESLOGWS builds the results-log record. See BCKPTSL for how
+      *> the whole set of checkpoint copybooks fits together.
+       01 BCKPT-STATUS      PIC XX VALUE SPACES.
+       01 BCKPT-WORK.
+           05 BCKPT-MINLEN  PIC 9(04) VALUE ZERO.
+           05 FILLER        PIC X(01) VALUE SPACE.
+           05 BCKPT-IDX     PIC 9(04) VALUE ZERO.
+           05 FILLER        PIC X(01) VALUE SPACE.
+           05 BCKPT-VALUE   PIC 9(18) VALUE ZERO.
+       01 BCKPT-IDX-WS      PIC 9(4) BINARY VALUE ZERO.
+       01 BCKPT-RESUMED     PIC X    VALUE "N".
+           88 BCKPT-RESUMED-YES VALUE "Y".
