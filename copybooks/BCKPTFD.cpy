@@ -0,0 +1,8 @@
+      *> BCKPTFD - FD and record layout for the COUNTING-BLOCKS
+      *> checkpoint dataset. BCKPT-REC is a flat area sized to match
+      *> BCKPT-WORK in BCKPTWS; 9510-SAVE-CHECKPOINT moves the
+      *> populated working copy in before writing it, the same way
+      *> RESLOGFD/RESLOGWS build the results-log record. See BCKPTSL
+      *> for how the whole set of checkpoint copybooks fits together.
+       FD  BCKPT-FILE.
+       01  BCKPT-REC  PIC X(28).
