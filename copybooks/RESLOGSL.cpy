@@ -0,0 +1,9 @@
+      *> RESLOGSL - FILE-CONTROL entry for the shared results-history
+      *> log. COPY this into FILE-CONTROL in any program that reports
+      *> a final answer, then COPY RESLOGFD into FILE SECTION,
+      *> RESLOGWS into WORKING-STORAGE, and RESLOGPR (SECTION-based
+      *> programs) or RESLOGPP (plain-paragraph programs) at the point
+      *> a 9000-LOG-RESULT paragraph belongs.
+           SELECT RESULTS-LOG-FILE ASSIGN TO "RESULTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESULTS-LOG-STATUS.
