@@ -0,0 +1,11 @@
+      *> RPTHDRPP - same body as RPTHDRPR, without the SECTION header,
+      *> for programs whose PROCEDURE DIVISION has no SECTIONs. See
+      *> RPTHDRPR for the calling convention.
+       9200-DISPLAY-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-RUN-DATE.
+           DISPLAY "----------------------------------------".
+           DISPLAY "PROGRAM : " FUNCTION TRIM(RL-PROGRAM-ID).
+           DISPLAY "RUN-DATE: " RPT-RUN-DATE(1:4) "-" RPT-RUN-DATE(5:2)
+                   "-" RPT-RUN-DATE(7:2).
+           DISPLAY "INPUT   : " FUNCTION TRIM(RL-INPUT-PARM).
+           DISPLAY "----------------------------------------".
