@@ -0,0 +1,15 @@
+      *> VALNUMPP - shared numeric-parameter guard, plain-paragraph
+      *> form for programs with no SECTIONs. See VALNUMPR for the
+      *> SECTION-based form and VALNUMWS for the staging fields.
+       9100-VALIDATE-NUMERIC.
+           IF FUNCTION TRIM(VALIDATE-BUFFER) IS NOT NUMERIC
+              OR FUNCTION LENGTH(FUNCTION TRIM(VALIDATE-BUFFER)) = 0
+              OR FUNCTION LENGTH(FUNCTION TRIM(VALIDATE-BUFFER))
+                 > VALIDATE-MAXLEN THEN
+                DISPLAY FUNCTION TRIM(RL-PROGRAM-ID) ": "
+                        FUNCTION TRIM(VALIDATE-LABEL)
+                        " MUST BE A WHOLE NUMBER OF UP TO "
+                        VALIDATE-MAXLEN " DIGITS"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+           END-IF.
