@@ -0,0 +1,7 @@
+      *> RESLOGFD - FD and record layout for the shared results-history
+      *> log. RESULTS-LOG-RECORD is a flat area sized to match
+      *> RESULTS-LOG-WORK in RESLOGWS; 9000-LOG-RESULT moves the
+      *> populated working copy in before writing it. See RESLOGSL for
+      *> how the whole set of results-log copybooks fits together.
+       FD  RESULTS-LOG-FILE.
+       01  RESULTS-LOG-RECORD  PIC X(150).
