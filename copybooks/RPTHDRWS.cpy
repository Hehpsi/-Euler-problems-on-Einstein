@@ -0,0 +1,6 @@
+      *> RPTHDRWS - WORKING-STORAGE field for the shared report-header
+      *> routine (RPTHDRPR/RPTHDRPP). RL-PROGRAM-ID and RL-INPUT-PARM
+      *> (from RESLOGWS) are reused so the header always names the same
+      *> run that gets logged; this copybook only needs a scratch field
+      *> to hold today's date.
+       01 RPT-RUN-DATE PIC 9(8) VALUE ZERO.
