@@ -0,0 +1,74 @@
+      *> PRIMCPP - shared prime-cache maintenance routines, plain
+      *> paragraph form for programs whose PROCEDURE DIVISION is not
+      *> built out of SECTIONs. PERFORM 9400-LOAD-PRIME-CACHE once at
+      *> startup, PERFORM 9420-EXTEND-PRIME-CACHE-TO (with PC-TARGET
+      *> set) whenever a candidate beyond PRIME-CACHE-CEILING needs
+      *> testing, PERFORM 9430-TEST-AGAINST-CACHE (with PC-CANDIDATE
+      *> set) to get a Y/N answer for anything at or below the
+      *> ceiling, and PERFORM 9410-SAVE-PRIME-CACHE before STOP RUN
+      *> so the next program to run inherits today's discoveries.
+      *> See PRIMCSL for how the whole set of prime-cache copybooks
+      *> fits together.
+       9400-LOAD-PRIME-CACHE.
+           OPEN INPUT PRIME-CACHE-FILE.
+           IF PRIME-CACHE-STATUS = "35" THEN
+                CONTINUE
+           ELSE
+                PERFORM UNTIL PRIME-CACHE-STATUS = "10"
+                    READ PRIME-CACHE-FILE
+                        AT END MOVE "10" TO PRIME-CACHE-STATUS
+                        NOT AT END PERFORM 9401-STORE-CACHE-ENTRY
+                    END-READ
+                END-PERFORM
+                CLOSE PRIME-CACHE-FILE
+           END-IF.
+
+       9401-STORE-CACHE-ENTRY.
+           IF PRIME-CACHE-COUNT < PRIME-CACHE-CAPACITY THEN
+                ADD 1 TO PRIME-CACHE-COUNT
+                MOVE PRIME-CACHE-REC
+                    TO PRIME-CACHE-ENTRY(PRIME-CACHE-COUNT)
+                MOVE PRIME-CACHE-REC TO PRIME-CACHE-CEILING
+           END-IF.
+
+       9410-SAVE-PRIME-CACHE.
+           OPEN OUTPUT PRIME-CACHE-FILE.
+           PERFORM VARYING PC-IDX FROM 1 BY 1
+                   UNTIL PC-IDX > PRIME-CACHE-COUNT
+               MOVE PRIME-CACHE-ENTRY(PC-IDX) TO PRIME-CACHE-REC
+               WRITE PRIME-CACHE-REC
+           END-PERFORM.
+           CLOSE PRIME-CACHE-FILE.
+
+       9420-EXTEND-PRIME-CACHE-TO.
+           ADD 1 TO PRIME-CACHE-CEILING GIVING PC-CANDIDATE.
+           PERFORM VARYING PC-CANDIDATE
+                   FROM PC-CANDIDATE BY 1
+                   UNTIL PC-CANDIDATE > PC-TARGET
+                      OR PRIME-CACHE-COUNT >= PRIME-CACHE-CAPACITY
+               PERFORM 9430-TEST-AGAINST-CACHE
+               IF PC-PRIME THEN
+                    ADD 1 TO PRIME-CACHE-COUNT
+                    MOVE PC-CANDIDATE
+                        TO PRIME-CACHE-ENTRY(PRIME-CACHE-COUNT)
+               END-IF
+               MOVE PC-CANDIDATE TO PRIME-CACHE-CEILING
+           END-PERFORM.
+
+       9430-TEST-AGAINST-CACHE.
+           MOVE "Y" TO PC-IS-PRIME.
+           IF PC-CANDIDATE < 2 THEN
+                MOVE "N" TO PC-IS-PRIME
+           ELSE
+                PERFORM VARYING PC-IDX FROM 1 BY 1
+                        UNTIL PC-IDX > PRIME-CACHE-COUNT
+                           OR PRIME-CACHE-ENTRY(PC-IDX) *
+                              PRIME-CACHE-ENTRY(PC-IDX) > PC-CANDIDATE
+                           OR NOT PC-PRIME
+                    DIVIDE PC-CANDIDATE BY PRIME-CACHE-ENTRY(PC-IDX)
+                        GIVING PC-DUMP REMAINDER PC-REMAINDER
+                    IF PC-REMAINDER = 0 THEN
+                         MOVE "N" TO PC-IS-PRIME
+                    END-IF
+                END-PERFORM
+           END-IF.
