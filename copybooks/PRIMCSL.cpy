@@ -0,0 +1,13 @@
+      *> PRIMCSL - FILE-CONTROL entry for the shared prime cache.
+      *> COPY into FILE-CONTROL, then COPY PRIMCFD into FILE SECTION,
+      *> PRIMCWS into WORKING-STORAGE, and PRIMCPR (SECTION-based
+      *> programs) or PRIMCPP (plain-paragraph programs) at the point
+      *> 9400-LOAD-PRIME-CACHE and friends belong. The cache is a
+      *> flat ascending list of every prime this shop's nightly runs
+      *> have ever proven, so PRIME-SUM, LARGEST-PRIME-FACTOR, and
+      *> anything else that trial-divides for primality can skip
+      *> straight past composite candidates instead of rediscovering
+      *> them from scratch on every run.
+           SELECT PRIME-CACHE-FILE ASSIGN TO "PRIMECACHE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRIME-CACHE-STATUS.
