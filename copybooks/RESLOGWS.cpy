@@ -0,0 +1,38 @@
+      *> RESLOGWS - WORKING-STORAGE fields for the shared results-
+      *> history log. The caller populates RL-PROGRAM-ID,
+      *> RL-INPUT-PARM, and RL-START-TIME (this last one as early as
+      *> possible, before the actual work begins) in RESULTS-LOG-WORK,
+      *> then once the answer is known moves it to RL-ANSWER and
+      *> PERFORMs 9000-LOG-RESULT (RESLOGPR/RESLOGPP), which stamps
+      *> RL-TIMESTAMP with the finish time, derives RL-ELAPSED-SECONDS
+      *> from RL-START-TIME and RL-TIMESTAMP, and moves the whole group
+      *> to RESULTS-LOG-RECORD before writing it. Building the record
+      *> in WORKING-STORAGE first (rather than moving fields straight
+      *> into the FD record) lets the VALUE SPACES clauses below
+      *> actually take effect, so no FILLER position is ever written
+      *> uninitialized.
+      *> See RESLOGSL for how the whole set of results-log copybooks
+      *> fits together.
+       01 RESULTS-LOG-STATUS PIC XX VALUE SPACES.
+       01 RESULTS-LOG-WORK.
+           05 RL-PROGRAM-ID      PIC X(25) VALUE SPACES.
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 RL-INPUT-PARM      PIC X(36) VALUE SPACES.
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 RL-ANSWER          PIC X(36) VALUE SPACES.
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 RL-START-TIME      PIC X(21) VALUE SPACES.
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 RL-TIMESTAMP       PIC X(21) VALUE SPACES.
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 RL-ELAPSED-SECONDS PIC 9(06) VALUE ZERO.
+
+      *> Scratch fields 9010-COMPUTE-ELAPSED (RESLOGPR/RESLOGPP) uses to
+      *> turn the HHMMSS portion of RL-START-TIME/RL-TIMESTAMP into a
+      *> whole-seconds duration. Not part of RESULTS-LOG-WORK - these
+      *> never get written to RESULTLOG themselves.
+       01 RL-ELAPSED-HH         PIC 9(02) VALUE ZERO.
+       01 RL-ELAPSED-MM         PIC 9(02) VALUE ZERO.
+       01 RL-ELAPSED-SS         PIC 9(02) VALUE ZERO.
+       01 RL-ELAPSED-START-SECS PIC 9(06) VALUE ZERO.
+       01 RL-ELAPSED-END-SECS   PIC 9(06) VALUE ZERO.
