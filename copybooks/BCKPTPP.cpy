@@ -0,0 +1,66 @@
+      *> BCKPTPP - shared checkpoint load/save routines for
+      *> COUNTING-BLOCKS, plain-paragraph form (COUNTING-BLOCKS has
+      *> no SECTIONs). PERFORM 9500-LOAD-CHECKPOINT once
+      *> MIN-BLOCK-LENGTH is known and before the first CALL "COUNTS",
+      *> then PERFORM 9510-SAVE-CHECKPOINT once RESULT is back so the
+      *> next run at a larger ROW-LENGTH can resume. A checkpoint
+      *> built under a different MIN-BLOCK-LENGTH is discarded rather
+      *> than reused, since every SOLUTIONS-TABLE entry depends on the
+      *> minimum block length it was solved under. See BCKPTSL for
+      *> how the whole set of checkpoint copybooks fits together.
+       9500-LOAD-CHECKPOINT.
+           OPEN INPUT BCKPT-FILE.
+           IF BCKPT-STATUS = "35" THEN
+                CONTINUE
+           ELSE
+                READ BCKPT-FILE INTO BCKPT-WORK
+                    AT END MOVE "10" TO BCKPT-STATUS
+                END-READ
+                IF BCKPT-STATUS NOT = "10"
+                        AND BCKPT-MINLEN = MIN-BLOCK-LENGTH THEN
+      *> The record just read above is the header (BCKPT-IDX/
+      *> BCKPT-VALUE are placeholders, not a real SOLUTIONS entry), so
+      *> the loop below reads the next record before it processes
+      *> anything - the header itself never reaches SOLUTIONS.
+                     PERFORM UNTIL BCKPT-STATUS = "10"
+                         READ BCKPT-FILE INTO BCKPT-WORK
+                             AT END MOVE "10" TO BCKPT-STATUS
+                         END-READ
+                         IF BCKPT-STATUS NOT = "10" THEN
+                              MOVE BCKPT-VALUE TO SOLUTIONS(BCKPT-IDX)
+                              MOVE "Y" TO BCKPT-RESUMED
+                         END-IF
+                     END-PERFORM
+                     IF BCKPT-RESUMED-YES THEN
+                          DISPLAY "COUNTING-BLOCKS: RESUMED FROM "
+                                  "CHECKPOINT AT MIN-BLOCK-LENGTH="
+                                  MIN-BLOCK-LENGTH
+                     END-IF
+                ELSE
+                     IF BCKPT-STATUS NOT = "10" THEN
+                          DISPLAY "COUNTING-BLOCKS: CHECKPOINT WAS "
+                                  "BUILT UNDER A DIFFERENT "
+                                  "MIN-BLOCK-LENGTH, STARTING OVER"
+                     END-IF
+                END-IF
+                CLOSE BCKPT-FILE
+           END-IF.
+
+       9510-SAVE-CHECKPOINT.
+           OPEN OUTPUT BCKPT-FILE.
+           MOVE MIN-BLOCK-LENGTH TO BCKPT-MINLEN.
+           MOVE 0 TO BCKPT-IDX.
+           MOVE 0 TO BCKPT-VALUE.
+           MOVE BCKPT-WORK TO BCKPT-REC.
+           WRITE BCKPT-REC.
+           PERFORM VARYING BCKPT-IDX-WS FROM 1 BY 1
+                   UNTIL BCKPT-IDX-WS > ROW-LENGTH
+               IF SOLUTIONS(BCKPT-IDX-WS) >= 0 THEN
+                    MOVE MIN-BLOCK-LENGTH TO BCKPT-MINLEN
+                    MOVE BCKPT-IDX-WS TO BCKPT-IDX
+                    MOVE SOLUTIONS(BCKPT-IDX-WS) TO BCKPT-VALUE
+                    MOVE BCKPT-WORK TO BCKPT-REC
+                    WRITE BCKPT-REC
+               END-IF
+           END-PERFORM.
+           CLOSE BCKPT-FILE.
